@@ -3,9 +3,17 @@
        AUTHOR. MATHEUS-SANTOS-DA-SILVA.
        DATE-WRITTEN. 17-02-2021.
        REMARKS. NUM (11)975640903 / E-MAIL MATHEUS.SSILVA@BANDTEC.COM.BR
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15-DESENV.
+       OBJECT-COMPUTER. IBM-Z15-PRODUCAO.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
+       01  AREA-TRABALHO.
+           03 AT-NOME PIC X(10) VALUE "LUIZIM".
+           03 AT-IDADE PIC 9(03) VALUE 25.
+           03 AT-SALDO PIC 9(05)V9(02) VALUE 100.
        PROCEDURE DIVISION.
 
 
@@ -20,16 +28,29 @@
       *MINADA AREA DE TRABALHO OU UM ARQUIVO COM UM UNICO DADO PREVIA-  *
       *MENTE DETERMINADO, SEM TER QUE USARMOS O COMANDO MOVE, USANDO    *
       *APENAS O COMANDO INITIALIZE. EXEMPLO:                            *
-      *                                                                 *
-      *INITIALIZE AREA-TRABALHO                                         *
-      *    REPLACING NUMERIC DATA BY 7                                  *
-      *    DISPLAY 'TROCANDO OS CAMPO NUMERICOS POR 7 = ' AREA-TRABALHO.*
-      *INITIALIZE AREA-TRABALHO                                         *
-      *    REPLACING ALPHANUMERIC DATA BY '%'                           *
-      *    DISPLAY 'TROCANDO OS CAMPO ALFA POR % = ' AREA-TRABALHO.     *
-      *INITIALIZE AREA-TRABALHO                                         *
-      *    DISPLAY 'LIMPANDO OS CAMPOS PELO DEFAULT = ' AREA-TRABALHO.  *
       *******************************************************************
 
+           INITIALIZE AREA-TRABALHO
+               REPLACING NUMERIC DATA BY 7
+           DISPLAY 'TROCANDO OS CAMPO NUMERICOS POR 7 = ' AREA-TRABALHO
+
+           INITIALIZE AREA-TRABALHO
+               REPLACING ALPHANUMERIC DATA BY '%'
+           DISPLAY 'TROCANDO OS CAMPO ALFA POR % = ' AREA-TRABALHO
+
+           INITIALIZE AREA-TRABALHO
+           DISPLAY 'LIMPANDO OS CAMPOS PELO DEFAULT = ' AREA-TRABALHO
+
+      *----O mesmo efeito do INITIALIZE default acima pode vir de um
+      *----copybook generico, reaproveitavel por qualquer programa que
+      *----precise zerar uma area de trabalho:
+           PERFORM CLEAR-WORK-AREA
+           DISPLAY 'LIMPANDO PELO COPYBOOK = ' AREA-TRABALHO
+           STOP RUN.
+
+      *----Paragrafo CLEAR-WORK-AREA vem do copybook generico, nao daqui;
+      *----sem o STOP RUN acima, o fluxo cairia direto dentro dele e
+      *----repetiria o INITIALIZE por baixo do PERFORM que ja o chamou
+       COPY ClearWorkArea REPLACING ==WORK-AREA== BY ==AREA-TRABALHO==.
 
        END PROGRAM INITIALIZE-PROGRAM.
