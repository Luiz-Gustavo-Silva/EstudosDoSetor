@@ -20,6 +20,8 @@
       *                                                                 *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15-DESENV.
+       OBJECT-COMPUTER. IBM-Z15-PRODUCAO.
        SPECIAL-NAMES.
        DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
