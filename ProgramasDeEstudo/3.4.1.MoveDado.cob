@@ -1,5 +1,9 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MOVIMENTACAO-DE-DADO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15-DESENV.
+       OBJECT-COMPUTER. IBM-Z15-PRODUCAO.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
@@ -7,6 +11,19 @@
        01  ENDERECO PIC X(9) VALUE "BOMBERO".
        01  CIDADE PIC X(9) VALUE "MAUA".
 
+      *----Dois grupos com subordinados de mesmo nome, usados no exemplo
+      *----de MOVE CORRESPONDING mais abaixo
+       01  ENDERECO-ORIGEM.
+           03 RUA PIC X(20) VALUE "RUA DAS FLORES".
+           03 MUNICIPIO PIC X(20) VALUE "SANTOS".
+           03 UF PIC X(2) VALUE "SP".
+           03 TELEFONE PIC X(15) VALUE "1133334444".
+       01  ENDERECO-DESTINO.
+           03 RUA PIC X(20).
+           03 MUNICIPIO PIC X(20).
+           03 UF PIC X(2).
+           03 BAIRRO PIC X(20).
+
        PROCEDURE DIVISION.
       *******************************************************************
       *                                                                 *
@@ -35,5 +52,15 @@
       *RE UM TRUNCAMENTO. CASO SEJA MAIOR A RECEPTORA IRA AUTOMATICAMEN-*
       *TE SER PREENCHIDA COM ESPACOS, NO CASO DE SER ALFANUMERICA, MAS  *
       *SE FOR NUMERICA, SERA COM ZEROS A ESQUERDA.                      *
+      *                                                                 *
+      *    MOVE CORRESPONDING: QUANDO DUAS AREAS DE GRUPO TEM SUBORDI-  *
+      *NADOS COM O MESMO NOME, ESTE COMANDO MOVE CADA UM DELES DE UMA   *
+      *VEZ, SEM PRECISAR ESCREVER UM MOVE PARA CADA CAMPO. OS CAMPOS QUE*
+      *SO EXISTEM DE UM LADO (TELEFONE NA ORIGEM, BAIRRO NO DESTINO) SAO*
+      *IGNORADOS. EXEMPLO:                                              *
       *******************************************************************
+
+           MOVE CORRESPONDING ENDERECO-ORIGEM TO ENDERECO-DESTINO.
+           DISPLAY ENDERECO-DESTINO.
+
        END PROGRAM MOVIMENTACAO-DE-DADO.
