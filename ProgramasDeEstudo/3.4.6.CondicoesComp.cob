@@ -3,15 +3,38 @@
        AUTHOR. MATHEUS-SANTOS-DA-SILVA.
        DATE-WRITTEN. 10-02-2021.
        REMARKS. NUM (11)975640903 / E-MAIL MATHEUS.SSILVA@BANDTEC.COM.BR
+      *----08-08-2026: notas de corte de aprovacao passaram a vir de um
+      *----arquivo de parametros, em vez de ficarem presas no fonte.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15-DESENV.
+       OBJECT-COMPUTER. IBM-Z15-PRODUCAO.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PARAMETROS ASSIGN TO "PARAMCFG"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  PARAMETROS.
+       01  REG-PARAMETROS.
+           03 PARM-NOTA-MINIMA PIC 9(2).
+           03 PARM-FREQUENCIA-MINIMA PIC 9(3).
+           03 PARM-NOTA-RECUPERACAO-MINIMA PIC 9(2).
        WORKING-STORAGE SECTION.
+       77  NOTA-MINIMA PIC 9(2) VALUE 5.
+       77  NOTA-RECUPERACAO-MINIMA PIC 9(2) VALUE 3.
+       77  FREQUENCIA-MINIMA PIC 9(3) VALUE 80.
        77  NOTA PIC 9(2) VALUE 7.
        77  FREQUENCIA PIC 9(2) VALUE 95.
        77  MENSAGEM PIC X(99).
        77  IDADE PIC 9(2) VALUE 15.
        77  ACOMPANHANTE PIC X(99) VALUE "SIM".
        77  MENSAGEM-2 PIC X(99).
+      *----Menor de 13 anos nao entra mais nem com acompanhante depois
+      *----desse horario (20h); de 13 a 17 entra com qualquer
+      *----acompanhante, sem limite de horario
+       77  HORA-ATUAL PIC 9(6).
+       77  HORA-LIMITE PIC 9(6) VALUE 200000.
        77  A PIC X(99).
        77  B PIC X(99).
        77  C PIC X(99).
@@ -19,7 +42,20 @@
        77  E PIC X(99).
        77  G PIC X(99).
        77  MENSAGEM-3 PIC X(99) VALUE "SOU DE VERDADE".
+      *----Catalogo de mensagens numeradas do runbook do operador
+       COPY MensagensSistema.
        PROCEDURE DIVISION.
+      *----Carrega a nota e a frequencia minima de aprovacao, se houver
+      *----um arquivo de parametros; senao fica com os valores default
+           OPEN INPUT PARAMETROS
+           READ PARAMETROS
+               NOT AT END
+                   MOVE PARM-NOTA-MINIMA TO NOTA-MINIMA
+                   MOVE PARM-FREQUENCIA-MINIMA TO FREQUENCIA-MINIMA
+                   MOVE PARM-NOTA-RECUPERACAO-MINIMA
+                       TO NOTA-RECUPERACAO-MINIMA
+           END-READ
+           CLOSE PARAMETROS.
 
       *******************************************************************
       *                                                                 *
@@ -37,12 +73,49 @@
       *PELA CLAUSULA OR E VERDADEIRA SE PELO MENOS UMA DAS CONDICOES    *
       *COMPONENTES FOR VERDADEIRA. EXEMPLO:                             *
 
-           IF NOTA GREATER 5 AND FREQUENCIA GREATER 80
-               MOVE "ALUNO APROVADO" TO MENSAGEM
+      *----Aluno com frequencia em dia mas nota abaixo do minimo, porem
+      *----nao tao baixa assim, vai para recuperacao em vez de reprovar
+           IF NOTA GREATER NOTA-MINIMA AND
+                   FREQUENCIA GREATER FREQUENCIA-MINIMA
+               MOVE MSG-003 TO MENSAGEM
+           ELSE
+      *----OR, nao AND: passou na nota mas nao na frequencia (ou o
+      *----contrario) tambem vai para recuperacao, nao so reprovado
+               IF NOTA GREATER NOTA-RECUPERACAO-MINIMA OR
+                       FREQUENCIA GREATER FREQUENCIA-MINIMA
+                   MOVE MSG-004 TO MENSAGEM
+               ELSE
+                   MOVE MSG-005 TO MENSAGEM
+               END-IF
            END-IF.
 
-           IF IDADE GREATER 18 OR ACOMPANHANTE GREATER ZEROS
-               MOVE "ENTRADA PERMITIDA" TO MENSAGEM-2
+      *----Substitui o OR unico por uma condicao concatenada (no mesmo
+      *----estilo de CondiçõesConca.cob) com as tres faixas de idade
+      *----que a portaria realmente aplica, em vez de um corte unico
+      *----em 18 anos
+           ACCEPT HORA-ATUAL FROM TIME.
+           IF IDADE NOT LESS 18
+               MOVE MSG-006 TO MENSAGEM-2
+           ELSE
+           IF IDADE NOT LESS 13
+               IF ACOMPANHANTE GREATER ZEROS
+                   MOVE MSG-006 TO MENSAGEM-2
+               ELSE
+                   MOVE MSG-007 TO MENSAGEM-2
+               END-IF
+           ELSE
+      *----Sem acompanhante e negado a qualquer hora; com acompanhante
+      *----so e negado fora do horario, cada caso com sua mensagem
+               IF ACOMPANHANTE GREATER ZEROS
+                   IF HORA-ATUAL NOT GREATER HORA-LIMITE
+                       MOVE MSG-006 TO MENSAGEM-2
+                   ELSE
+                       MOVE MSG-008 TO MENSAGEM-2
+                   END-IF
+               ELSE
+                   MOVE MSG-010 TO MENSAGEM-2
+               END-IF
+           END-IF
            END-IF.
 
            DISPLAY MENSAGEM.
