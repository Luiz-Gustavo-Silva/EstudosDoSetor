@@ -1,5 +1,9 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SUBTRACAO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15-DESENV.
+       OBJECT-COMPUTER. IBM-Z15-PRODUCAO.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
