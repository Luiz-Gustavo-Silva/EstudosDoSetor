@@ -1,5 +1,9 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AREA-DE-DADOS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15-DESENV.
+       OBJECT-COMPUTER. IBM-Z15-PRODUCAO.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
@@ -18,9 +22,17 @@
       *    EXEMPLO:                                                     *
 
 
+      *----RUA e BAIRRO alargados: em X(9) truncavam quase todo nome
+      *----real de rua/bairro. Este layout e o grupo de endereco usado
+      *----pelos cadastros de CLIENTES e PATIENTS.
        01  ENDERECO.
-           03 RUA PIC X(9) VALUE "MANACA".
-           03 BAIRRO PIC X(9) VALUE "PRIMAVERA".
+           03 RUA PIC X(30) VALUE "MANACA".
+           03 NUMERO PIC X(6) VALUE "123".
+           03 COMPLEMENTO PIC X(10) VALUE SPACES.
+           03 BAIRRO PIC X(20) VALUE "PRIMAVERA".
+           03 CIDADE PIC X(20) VALUE "SAO PAULO".
+           03 UF PIC X(2) VALUE "SP".
+           03 CEP PIC X(9) VALUE "01000-000".
 
 
       *OS NUMEROS DE 50 A 99 TEM USO ESPECIFICO. MAS NO MAINFRAME SE    *
