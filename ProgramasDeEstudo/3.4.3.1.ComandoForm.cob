@@ -2,6 +2,10 @@
        PROGRAM-ID. COMANDO-FORMATO.
        AUTHOR. LUIZ-GUSTAVO-SILVA.
        DATE-WRITTEN. 09/02/2021.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15-DESENV.
+       OBJECT-COMPUTER. IBM-Z15-PRODUCAO.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
