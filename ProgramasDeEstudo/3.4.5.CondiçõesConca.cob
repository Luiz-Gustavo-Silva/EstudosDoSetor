@@ -3,14 +3,24 @@
        AUTHOR. MATHEUS-SANTOS-DA-SILVA.
        DATE-WRITTEN. 10-02-2021.
        REMARKS. NUM (11)975640903 / E-MAIL MATHEUS.SSILVA@BANDTEC.COM.BR
+      *----08-08-2026: a conta vencida agora cai em faixas de atraso
+      *----(30/60/90/90+ dias), contadas a partir da data de vencimento,
+      *----em vez de um simples corte de ano fixo.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15-DESENV.
+       OBJECT-COMPUTER. IBM-Z15-PRODUCAO.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
        77  DEBITO PIC 9(2) VALUE 10.
        77  CREDITO PIC 9(2) VALUE 8.
-       77  ANO PIC 9(4) VALUE 2003.
+       77  DATA-VENCIMENTO PIC 9(8) VALUE 20030115.
+       77  DATA-HOJE PIC 9(8).
+       77  DIAS-ATRASO PIC S9(5).
        77  MENSAGEM PIC X(99).
        PROCEDURE DIVISION.
+           ACCEPT DATA-HOJE FROM DATE YYYYMMDD.
 
 
       *******************************************************************
@@ -25,10 +35,25 @@
       *PLO:                                                             *
 
            IF DEBITO GREATER CREDITO
-           IF ANO NOT LESS 2004
+               COMPUTE DIAS-ATRASO =
+                   FUNCTION INTEGER-OF-DATE(DATA-HOJE) -
+                   FUNCTION INTEGER-OF-DATE(DATA-VENCIMENTO)
+           IF DIAS-ATRASO NOT GREATER 0
                MOVE 'DEBITO OK' TO MENSAGEM
            ELSE
-               MOVE 'CONTA EM ATRASO' TO MENSAGEM
+           IF DIAS-ATRASO NOT GREATER 30
+               MOVE 'CONTA EM ATRASO ATE 30 DIAS' TO MENSAGEM
+           ELSE
+           IF DIAS-ATRASO NOT GREATER 60
+               MOVE 'CONTA EM ATRASO DE 31 A 60 DIAS' TO MENSAGEM
+           ELSE
+           IF DIAS-ATRASO NOT GREATER 90
+               MOVE 'CONTA EM ATRASO DE 61 A 90 DIAS' TO MENSAGEM
+           ELSE
+               MOVE 'CONTA EM ATRASO HA MAIS DE 90 DIAS' TO MENSAGEM
+               END-IF
+               END-IF
+               END-IF
                END-IF
            ELSE
                MOVE  'CONTA SEM DEBITO' TO MENSAGEM
