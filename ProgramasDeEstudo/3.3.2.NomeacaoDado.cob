@@ -3,6 +3,10 @@
        AUTHOR. MATHEUS-SANTOS-DA-SILVA.
        DATE-WRITTEN. 06-02-2021.
        REMARKS. NUM (11)975640903 / E-MAIL MATHEUS.SSILVA@BANDTEC.COM.BR
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15-DESENV.
+       OBJECT-COMPUTER. IBM-Z15-PRODUCAO.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
@@ -66,6 +70,19 @@
        77  NUMERICO-02 PIC 9(05)V9(04).
        77  NUMERICO-03 PIC 9(05)P.
        77  NUMERICO-04 PIC S9(05).
+
+      *    USAGE: DEFINE COMO O DADO E ARMAZENADO FISICAMENTE NA MEMORIA*
+      *OU NO ARQUIVO. QUANDO OMITIDA, O PADRAO E "DISPLAY" (UM BYTE POR *
+      *DIGITO). PARA CAMPOS NUMERICOS EM LAYOUTS DE PRODUCAO, USA-SE    *
+      *"COMP-3" (PACKED-DECIMAL), QUE GUARDA DOIS DIGITOS POR BYTE MAIS *
+      *UM NIBBLE DE SINAL, ECONOMIZANDO ESPACO EM DISCO. OS MESMOS      *
+      *ITENS NUMERICO-01 A NUMERICO-04 FICARIAM ASSIM:                  *
+      *                                                                 *
+      *                                                                 *
+       77  NUMERICO-01-COMP3 PIC 9(05) USAGE COMP-3.
+       77  NUMERICO-02-COMP3 PIC 9(05)V9(04) USAGE COMP-3.
+       77  NUMERICO-03-COMP3 PIC 9(05)P USAGE COMP-3.
+       77  NUMERICO-04-COMP3 PIC S9(05) USAGE COMP-3.
       *******************************************************************
 
 
@@ -86,7 +103,13 @@
            DISPLAY NUMERICO-01
            DISPLAY NUMERICO-02
            DISPLAY NUMERICO-03
-           DISPLAY NUMERICO-04.
+           DISPLAY NUMERICO-04
+           DISPLAY " "
+
+           DISPLAY NUMERICO-01-COMP3
+           DISPLAY NUMERICO-02-COMP3
+           DISPLAY NUMERICO-03-COMP3
+           DISPLAY NUMERICO-04-COMP3.
 
 
        END PROGRAM NOMEACAO-DADOS.
