@@ -1,22 +1,235 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * Author: Luiz Gustavo da Silva
+      * Date: 08/08/2026
+      * Purpose: Calculo e classificacao do Indice de Massa Corporal,
+      *          com cadastro de pacientes e historico de visitas.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. IMC.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15-DESENV.
+       OBJECT-COMPUTER. IBM-Z15-PRODUCAO.
+      *----Ponto decimal na virgula, para altura/peso/IMC saírem na
+      *----tela no formato que o pessoal daqui esta acostumado a ler.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----Cadastro de pacientes, com o historico de IMC de cada um.
+      *----OPTIONAL para nao falhar no primeiro paciente cadastrado.
+           SELECT OPTIONAL PATIENTS ASSIGN TO "PATIENTS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PAC-ID
+               FILE STATUS IS FS-PATIENTS.
+      *----Historico completo (append-only) de cada visita, usado para
+      *----acompanhar a tendencia do paciente ao longo do tempo.
+           SELECT OPTIONAL IMC-HISTORY ASSIGN TO "IMCHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-KEY
+               FILE STATUS IS FS-IMC-HISTORY.
        DATA DIVISION.
        FILE SECTION.
+       FD  PATIENTS.
+       01  REG-PACIENTE.
+           03 PAC-ID PIC 9(6).
+           03 PAC-NOME PIC X(30).
+           03 PAC-NASCIMENTO PIC 9(8).
+      *----Redefinicao so para enxergar o ano de nascimento isolado
+      *----na hora de calcular a idade do paciente
+           03 PAC-NASCIMENTO-R REDEFINES PAC-NASCIMENTO.
+               05 PNASC-ANO PIC 9(4).
+               05 PNASC-MES-DIA PIC 9(4).
+           03 PAC-SEXO PIC X(1).
+      *----Mesmo grupo de endereco de NivelDados.cob/Clientes.cbl
+           03 PAC-ENDERECO.
+               05 PAC-END-RUA PIC X(30).
+               05 PAC-END-NUMERO PIC X(6).
+               05 PAC-END-COMPLEMENTO PIC X(10).
+               05 PAC-END-BAIRRO PIC X(20).
+               05 PAC-END-CIDADE PIC X(20).
+               05 PAC-END-UF PIC X(2).
+               05 PAC-END-CEP PIC X(9).
+           03 PAC-QTD-HISTORICO PIC 9(1).
+           03 PAC-HISTORICO OCCURS 5 TIMES.
+               05 HIST-DATA PIC 9(8).
+               05 HIST-ALTURA PIC 9(1)V9(2).
+               05 HIST-PESO PIC 9(3)V9(2).
+               05 HIST-IMC PIC 9(2)V9(2).
+       FD  IMC-HISTORY.
+       01  REG-HISTORICO.
+           03 HIST-KEY.
+               05 HK-PAC-ID PIC 9(6).
+               05 HK-DATA PIC 9(8).
+               05 HK-HORA PIC 9(6).
+           03 HK-ALTURA PIC 9(1)V9(2).
+           03 HK-PESO PIC 9(3)V9(2).
+           03 HK-IMC PIC 9(2)V9(2).
        WORKING-STORAGE SECTION.
+       01  FS-PATIENTS PIC X(2).
+       01  FS-IMC-HISTORY PIC X(2).
        01  ALTURA PIC 9(1)V9(2).
        01  PESO PIC 9(3)V9(2).
        01  ALTURA-QUADRADO PIC 9(1)V9(2).
        01  IMC PIC 9(2)V9(2).
+       01  IMC-EDITADO PIC Z9,99.
+       01  MENSAGEM-CLASSIFICACAO PIC X(17).
+       01  DATA-HOJE.
+           03 DH-ANO PIC 9(4).
+           03 DH-MES-DIA PIC 9(4).
+       01  HORA-AGORA PIC 9(6).
+       01  IDX PIC 9(1).
+       01  TEM-IMC-ANTERIOR PIC X VALUE 'N'.
+       01  IMC-ANTERIOR PIC 9(2)V9(2).
+       01  DELTA-IMC PIC S9(2)V9(2).
+       01  DELTA-IMC-EDITADO PIC -9,99.
+       01  IDADE-PACIENTE PIC 9(3).
        PROCEDURE DIVISION.
+           OPEN I-O PATIENTS
+           OPEN I-O IMC-HISTORY
+           DISPLAY 'Numero do paciente: ' ACCEPT PAC-ID
+           READ PATIENTS KEY IS PAC-ID
+               INVALID KEY
+                   PERFORM 2000-CADASTRAR-PACIENTE
+           END-READ
+           IF PAC-QTD-HISTORICO > 0
+               MOVE 'S' TO TEM-IMC-ANTERIOR
+               MOVE HIST-IMC(PAC-QTD-HISTORICO) TO IMC-ANTERIOR
+           END-IF
            DISPLAY 'Insira sua altura: 'ACCEPT ALTURA.
+           PERFORM UNTIL ALTURA NOT < 0,50 AND ALTURA NOT > 2,50
+               DISPLAY 'Altura invalida, use um valor entre 0,50 e 2,50'
+               DISPLAY 'Insira sua altura: ' ACCEPT ALTURA
+           END-PERFORM
            MULTIPLY ALTURA BY ALTURA GIVING ALTURA-QUADRADO.
            DISPLAY 'Insira seu peso: ' ACCEPT PESO.
+           PERFORM UNTIL PESO NOT < 2 AND PESO NOT > 300
+               DISPLAY 'Peso invalido, use um valor entre 2 e 300'
+               DISPLAY 'Insira seu peso: ' ACCEPT PESO
+           END-PERFORM
            DIVIDE PESO BY ALTURA-QUADRADO GIVING IMC.
-           DISPLAY 'Seu Indice de Massa Corporal corresponde a 'IMC.
-       END PROGRAM YOUR-PROGRAM-NAME.
+           ACCEPT DATA-HOJE FROM DATE YYYYMMDD
+           COMPUTE IDADE-PACIENTE = DH-ANO - PNASC-ANO
+      *----So conta o ano corrente se o aniversario (mes/dia) ja tiver
+      *----passado; senao o paciente ainda nao chegou nessa idade
+           IF DH-MES-DIA < PNASC-MES-DIA
+               SUBTRACT 1 FROM IDADE-PACIENTE
+           END-IF
+           IF IDADE-PACIENTE < 18
+               PERFORM 5000-CLASSIFICAR-IMC-PEDIATRICO
+           ELSE
+               PERFORM 1000-CLASSIFICAR-IMC
+           END-IF.
+           MOVE IMC TO IMC-EDITADO.
+           DISPLAY 'Seu Indice de Massa Corporal corresponde a '
+               IMC-EDITADO.
+           DISPLAY 'Classificacao: ' MENSAGEM-CLASSIFICACAO.
+           IF TEM-IMC-ANTERIOR = 'S'
+               COMPUTE DELTA-IMC = IMC - IMC-ANTERIOR
+               MOVE DELTA-IMC TO DELTA-IMC-EDITADO
+               DISPLAY 'Variacao desde a ultima visita: '
+                   DELTA-IMC-EDITADO
+           END-IF
+           PERFORM 3000-REGISTRAR-HISTORICO.
+           PERFORM 4000-GRAVAR-IMC-HISTORY.
+      *----FS-PATIENTS = '23' e o unico status possivel aqui (registro
+      *----nao encontrado no READ acima); '05' so ocorreria logo depois
+      *----do OPEN, e nao ha nenhum outro I/O em PATIENTS entre os dois
+           IF FS-PATIENTS = '23'
+               WRITE REG-PACIENTE
+           ELSE
+               REWRITE REG-PACIENTE
+           END-IF
+           CLOSE PATIENTS
+           CLOSE IMC-HISTORY.
+      *----GOBACK em vez de STOP RUN: chamado isoladamente encerra o
+      *----run unit do mesmo jeito, mas chamado pelo MenuPrincipal
+      *----devolve o controle ao menu em vez de matar a sessao toda
+           GOBACK.
+
+       1000-CLASSIFICAR-IMC.
+           EVALUATE TRUE
+               WHEN IMC < 18,50
+                   MOVE 'ABAIXO DO PESO' TO MENSAGEM-CLASSIFICACAO
+               WHEN IMC < 25,00
+                   MOVE 'PESO NORMAL' TO MENSAGEM-CLASSIFICACAO
+               WHEN IMC < 30,00
+                   MOVE 'SOBREPESO' TO MENSAGEM-CLASSIFICACAO
+               WHEN OTHER
+                   MOVE 'OBESIDADE' TO MENSAGEM-CLASSIFICACAO
+           END-EVALUATE.
+
+      *----Criancas e adolescentes nao usam as faixas do adulto: o IMC
+      *----considerado normal e mais baixo, e varia conforme o sexo.
+      *----Faixas simplificadas, nao substituem a tabela de percentil
+      *----completa usada pela pediatria.
+       5000-CLASSIFICAR-IMC-PEDIATRICO.
+           IF PAC-SEXO = 'F' OR PAC-SEXO = 'f'
+               EVALUATE TRUE
+                   WHEN IMC < 14,00
+                       MOVE 'ABAIXO DO PESO' TO MENSAGEM-CLASSIFICACAO
+                   WHEN IMC < 20,00
+                       MOVE 'PESO NORMAL' TO MENSAGEM-CLASSIFICACAO
+                   WHEN IMC < 24,00
+                       MOVE 'SOBREPESO' TO MENSAGEM-CLASSIFICACAO
+                   WHEN OTHER
+                       MOVE 'OBESIDADE' TO MENSAGEM-CLASSIFICACAO
+               END-EVALUATE
+           ELSE
+               EVALUATE TRUE
+                   WHEN IMC < 14,50
+                       MOVE 'ABAIXO DO PESO' TO MENSAGEM-CLASSIFICACAO
+                   WHEN IMC < 21,00
+                       MOVE 'PESO NORMAL' TO MENSAGEM-CLASSIFICACAO
+                   WHEN IMC < 25,00
+                       MOVE 'SOBREPESO' TO MENSAGEM-CLASSIFICACAO
+                   WHEN OTHER
+                       MOVE 'OBESIDADE' TO MENSAGEM-CLASSIFICACAO
+               END-EVALUATE
+           END-IF.
+
+      *----Paciente novo: pede nome/nascimento e zera o historico
+       2000-CADASTRAR-PACIENTE.
+           DISPLAY 'Paciente novo, cadastro rapido.'
+           DISPLAY 'Nome: ' ACCEPT PAC-NOME
+           DISPLAY 'Data de nascimento (AAAAMMDD): '
+           ACCEPT PAC-NASCIMENTO
+           DISPLAY 'Sexo (M/F): ' ACCEPT PAC-SEXO
+           DISPLAY 'Rua: ' ACCEPT PAC-END-RUA
+           DISPLAY 'Numero: ' ACCEPT PAC-END-NUMERO
+           DISPLAY 'Complemento: ' ACCEPT PAC-END-COMPLEMENTO
+           DISPLAY 'Bairro: ' ACCEPT PAC-END-BAIRRO
+           DISPLAY 'Cidade: ' ACCEPT PAC-END-CIDADE
+           DISPLAY 'UF: ' ACCEPT PAC-END-UF
+           DISPLAY 'CEP: ' ACCEPT PAC-END-CEP
+           MOVE 0 TO PAC-QTD-HISTORICO.
+
+      *----Acrescenta a leitura atual ao historico embutido no cadastro,
+      *----descartando a mais antiga quando as 5 posicoes ja estiverem
+       3000-REGISTRAR-HISTORICO.
+           IF PAC-QTD-HISTORICO < 5
+               ADD 1 TO PAC-QTD-HISTORICO
+           ELSE
+               PERFORM VARYING IDX FROM 1 BY 1
+                       UNTIL IDX > 4
+                   MOVE PAC-HISTORICO(IDX + 1) TO PAC-HISTORICO(IDX)
+               END-PERFORM
+           END-IF
+           MOVE DATA-HOJE TO HIST-DATA(PAC-QTD-HISTORICO)
+           MOVE ALTURA TO HIST-ALTURA(PAC-QTD-HISTORICO)
+           MOVE PESO TO HIST-PESO(PAC-QTD-HISTORICO)
+           MOVE IMC TO HIST-IMC(PAC-QTD-HISTORICO).
+
+      *----Grava a visita de hoje no historico completo e permanente
+       4000-GRAVAR-IMC-HISTORY.
+           MOVE PAC-ID TO HK-PAC-ID
+           MOVE DATA-HOJE TO HK-DATA
+           ACCEPT HORA-AGORA FROM TIME
+           MOVE HORA-AGORA TO HK-HORA
+           MOVE ALTURA TO HK-ALTURA
+           MOVE PESO TO HK-PESO
+           MOVE IMC TO HK-IMC
+           WRITE REG-HISTORICO.
+       END PROGRAM IMC.
