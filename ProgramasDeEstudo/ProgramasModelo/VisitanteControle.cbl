@@ -0,0 +1,107 @@
+      ******************************************************************
+      * Author:
+      * Date: 08/08/2026
+      * Purpose: Controle de entrada de visitantes usando a mesma regra
+      *          de IDADE/ACOMPANHANTE de CondicoesComp.cob, registrando
+      *          cada decisao (permitida ou negada) num arquivo de log.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VisitanteControle.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15-DESENV.
+       OBJECT-COMPUTER. IBM-Z15-PRODUCAO.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRY-LOG ASSIGN TO "ENTRYLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRY-LOG.
+       01  REG-ENTRY-LOG PIC X(80).
+       WORKING-STORAGE SECTION.
+       77  NOME-VISITANTE PIC X(30).
+       77  IDADE PIC 9(2).
+       77  ACOMPANHANTE PIC X(99).
+       77  MENSAGEM-2 PIC X(99).
+      *----Mesma faixa de idade aplicada em CondicoesComp.cob: menor de
+      *----13 anos nao entra nem com acompanhante depois desse horario
+       77  HORA-ATUAL PIC 9(6).
+       77  HORA-LIMITE PIC 9(6) VALUE 200000.
+      *----Catalogo de mensagens numeradas do runbook do operador
+       COPY MensagensSistema.
+       01  DATA-HORA-ATUAL.
+           03 DH-DATA PIC 9(8).
+           03 DH-HORA PIC 9(6).
+       01  LINHA-LOG.
+           03 LOG-DATA-HORA PIC X(15).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LOG-NOME PIC X(30).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LOG-IDADE PIC 9(2).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LOG-ACOMPANHANTE PIC X(3).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LOG-DECISAO PIC X(50).
+       01  CONTINUAR PIC X(3) VALUE 'SIM'.
+       PROCEDURE DIVISION.
+           OPEN EXTEND ENTRY-LOG
+           PERFORM UNTIL CONTINUAR = 'NAO'
+               DISPLAY 'Nome do visitante: '
+               ACCEPT NOME-VISITANTE
+               DISPLAY 'Idade do visitante: '
+               ACCEPT IDADE
+               DISPLAY 'Acompanhante (nome, ou ZEROS se nao ha):'
+               ACCEPT ACOMPANHANTE
+               ACCEPT HORA-ATUAL FROM TIME
+      *----Mesma condicao concatenada por faixa de idade usada em
+      *----CondicoesComp.cob, no lugar do OR unico anterior
+               IF IDADE NOT LESS 18
+                   MOVE MSG-006 TO MENSAGEM-2
+               ELSE
+               IF IDADE NOT LESS 13
+                   IF ACOMPANHANTE GREATER ZEROS
+                       MOVE MSG-006 TO MENSAGEM-2
+                   ELSE
+                       MOVE MSG-007 TO MENSAGEM-2
+                   END-IF
+               ELSE
+      *----Sem acompanhante e negado a qualquer hora; com acompanhante
+      *----so e negado fora do horario, cada caso com sua mensagem
+                   IF ACOMPANHANTE GREATER ZEROS
+                       IF HORA-ATUAL NOT GREATER HORA-LIMITE
+                           MOVE MSG-006 TO MENSAGEM-2
+                       ELSE
+                           MOVE MSG-008 TO MENSAGEM-2
+                       END-IF
+                   ELSE
+                       MOVE MSG-010 TO MENSAGEM-2
+                   END-IF
+               END-IF
+               END-IF
+               DISPLAY MENSAGEM-2
+               PERFORM 1000-REGISTRAR-VISITA
+               DISPLAY 'Deseja registrar outro visitante? SIM/NAO'
+               ACCEPT CONTINUAR
+           END-PERFORM
+           CLOSE ENTRY-LOG
+           STOP RUN.
+
+       1000-REGISTRAR-VISITA.
+           ACCEPT DH-DATA FROM DATE YYYYMMDD
+           ACCEPT DH-HORA FROM TIME
+           STRING DH-DATA DELIMITED BY SIZE
+               '-' DELIMITED BY SIZE
+               DH-HORA DELIMITED BY SIZE
+               INTO LOG-DATA-HORA
+           MOVE NOME-VISITANTE TO LOG-NOME
+           MOVE IDADE TO LOG-IDADE
+           IF ACOMPANHANTE GREATER ZEROS
+               MOVE 'SIM' TO LOG-ACOMPANHANTE
+           ELSE
+               MOVE 'NAO' TO LOG-ACOMPANHANTE
+           END-IF
+           MOVE MENSAGEM-2 TO LOG-DECISAO
+           MOVE LINHA-LOG TO REG-ENTRY-LOG
+           WRITE REG-ENTRY-LOG.
+       END PROGRAM VisitanteControle.
