@@ -0,0 +1,292 @@
+      ******************************************************************
+      * Author:
+      * Date: 08/08/2026
+      * Purpose: Roda o calculo de IMC.cbl para a lista inteira de
+      *          pacientes do dia, sem precisar chamar o programa
+      *          interativo paciente por paciente. A altura/peso do dia
+      *          vem do ROSTER, mas o cadastro (nascimento, sexo,
+      *          historico) vem do mesmo master PATIENTS do programa
+      *          interativo, e cada visita tambem atualiza PAC-HISTORICO
+      *          e grava em IMC-HISTORY, igual ao IMC.cbl.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMCBatch.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15-DESENV.
+       OBJECT-COMPUTER. IBM-Z15-PRODUCAO.
+      *----Ponto decimal na virgula, no mesmo formato de IMC.cbl, cujo
+      *----EVALUATE de classificacao este programa reaproveita
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER ASSIGN TO "ROSTER"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *----Mesmo master de pacientes do programa interativo IMC.cbl
+           SELECT OPTIONAL PATIENTS ASSIGN TO "PATIENTS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PAC-ID
+               FILE STATUS IS FS-PATIENTS.
+           SELECT OPTIONAL IMC-HISTORY ASSIGN TO "IMCHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-KEY
+               FILE STATUS IS FS-IMC-HISTORY.
+           SELECT RELATORIO-IMC ASSIGN TO "IMCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER.
+       01  REG-ROSTER.
+           03 ROS-PAC-ID PIC 9(6).
+           03 ROS-NOME PIC X(30).
+           03 ROS-ALTURA PIC 9(1)V9(2).
+           03 ROS-PESO PIC 9(3)V9(2).
+      *----Mesmo layout de REG-PACIENTE/REG-HISTORICO de IMC.cbl: o
+      *----cadastro e o historico sao o mesmo arquivo fisico
+       FD  PATIENTS.
+       01  REG-PACIENTE.
+           03 PAC-ID PIC 9(6).
+           03 PAC-NOME PIC X(30).
+           03 PAC-NASCIMENTO PIC 9(8).
+           03 PAC-NASCIMENTO-R REDEFINES PAC-NASCIMENTO.
+               05 PNASC-ANO PIC 9(4).
+               05 PNASC-MES-DIA PIC 9(4).
+           03 PAC-SEXO PIC X(1).
+           03 PAC-ENDERECO.
+               05 PAC-END-RUA PIC X(30).
+               05 PAC-END-NUMERO PIC X(6).
+               05 PAC-END-COMPLEMENTO PIC X(10).
+               05 PAC-END-BAIRRO PIC X(20).
+               05 PAC-END-CIDADE PIC X(20).
+               05 PAC-END-UF PIC X(2).
+               05 PAC-END-CEP PIC X(9).
+           03 PAC-QTD-HISTORICO PIC 9(1).
+           03 PAC-HISTORICO OCCURS 5 TIMES.
+               05 HIST-DATA PIC 9(8).
+               05 HIST-ALTURA PIC 9(1)V9(2).
+               05 HIST-PESO PIC 9(3)V9(2).
+               05 HIST-IMC PIC 9(2)V9(2).
+       FD  IMC-HISTORY.
+       01  REG-HISTORICO.
+           03 HIST-KEY.
+               05 HK-PAC-ID PIC 9(6).
+               05 HK-DATA PIC 9(8).
+               05 HK-HORA PIC 9(6).
+           03 HK-ALTURA PIC 9(1)V9(2).
+           03 HK-PESO PIC 9(3)V9(2).
+           03 HK-IMC PIC 9(2)V9(2).
+       FD  RELATORIO-IMC.
+       01  REG-RELATORIO PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  FS-PATIENTS PIC X(2).
+       01  FS-IMC-HISTORY PIC X(2).
+       01  FIM-ROSTER PIC X VALUE 'N'.
+       01  ALTURA-QUADRADO PIC 9(1)V9(2).
+       01  IMC PIC 9(2)V9(2).
+       01  MENSAGEM-CLASSIFICACAO PIC X(17).
+       01  DATA-HOJE.
+           03 DH-ANO PIC 9(4).
+           03 DH-MES-DIA PIC 9(4).
+       01  HORA-AGORA PIC 9(6).
+       01  IDX PIC 9(1).
+       01  IDADE-PACIENTE PIC 9(3).
+       01  LINHA-RELATORIO.
+           03 LR-PAC-ID PIC 9(6).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LR-NOME PIC X(30).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LR-IMC PIC Z9,99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LR-CLASSIFICACAO PIC X(17).
+       01  CONTADORES.
+           03 QTD-ABAIXO-PESO PIC 9(5) VALUE 0.
+           03 QTD-PESO-NORMAL PIC 9(5) VALUE 0.
+           03 QTD-SOBREPESO PIC 9(5) VALUE 0.
+           03 QTD-OBESIDADE PIC 9(5) VALUE 0.
+           03 QTD-SEM-CADASTRO PIC 9(5) VALUE 0.
+           03 QTD-ALTURA-INVALIDA PIC 9(5) VALUE 0.
+       01  LINHA-RESUMO PIC X(80).
+       PROCEDURE DIVISION.
+           OPEN INPUT ROSTER
+           OPEN I-O PATIENTS
+           OPEN I-O IMC-HISTORY
+           OPEN OUTPUT RELATORIO-IMC
+           ACCEPT DATA-HOJE FROM DATE YYYYMMDD
+           PERFORM UNTIL FIM-ROSTER = 'S'
+               READ ROSTER
+                   AT END
+                       MOVE 'S' TO FIM-ROSTER
+                   NOT AT END
+                       PERFORM 1000-PROCESSAR-PACIENTE
+               END-READ
+           END-PERFORM
+           PERFORM 3000-GRAVAR-RESUMO
+           CLOSE ROSTER
+           CLOSE PATIENTS
+           CLOSE IMC-HISTORY
+           CLOSE RELATORIO-IMC
+           STOP RUN.
+
+      *----So calcula e grava para paciente ja cadastrado no master;
+      *----ROSTER so traz altura/peso do dia, o cadastro vem de PATIENTS
+       1000-PROCESSAR-PACIENTE.
+           MOVE ROS-PAC-ID TO PAC-ID
+           READ PATIENTS KEY IS PAC-ID
+               INVALID KEY
+                   ADD 1 TO QTD-SEM-CADASTRO
+               NOT INVALID KEY
+      *----Mesma faixa validada interativamente por IMC.cbl; sem isso
+      *----uma altura zerada no ROSTER derruba o DIVIDE abaixo e para
+      *----o lote inteiro em vez de so pular o registro ruim
+                   IF ROS-ALTURA NOT < 0,50 AND ROS-ALTURA NOT > 2,50
+                       PERFORM 2000-CALCULAR-E-REGISTRAR
+                   ELSE
+                       ADD 1 TO QTD-ALTURA-INVALIDA
+                   END-IF
+           END-READ.
+
+       2000-CALCULAR-E-REGISTRAR.
+           MULTIPLY ROS-ALTURA BY ROS-ALTURA GIVING ALTURA-QUADRADO
+           DIVIDE ROS-PESO BY ALTURA-QUADRADO GIVING IMC
+               ON SIZE ERROR
+                   ADD 1 TO QTD-ALTURA-INVALIDA
+               NOT ON SIZE ERROR
+                   PERFORM 2500-FINALIZAR-REGISTRO
+           END-DIVIDE.
+
+      *----So chega aqui com um IMC valido calculado; separado do DIVIDE
+      *----acima para o ON SIZE ERROR nao deixar nenhum campo pela metade
+       2500-FINALIZAR-REGISTRO.
+           COMPUTE IDADE-PACIENTE = DH-ANO - PNASC-ANO
+           IF DH-MES-DIA < PNASC-MES-DIA
+               SUBTRACT 1 FROM IDADE-PACIENTE
+           END-IF
+           IF IDADE-PACIENTE < 18
+               PERFORM 2100-CLASSIFICAR-IMC-PEDIATRICO
+           ELSE
+               PERFORM 2200-CLASSIFICAR-IMC
+           END-IF
+           MOVE ROS-PAC-ID TO LR-PAC-ID
+           MOVE ROS-NOME TO LR-NOME
+           MOVE IMC TO LR-IMC
+           MOVE MENSAGEM-CLASSIFICACAO TO LR-CLASSIFICACAO
+           MOVE LINHA-RELATORIO TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           PERFORM 2300-REGISTRAR-HISTORICO
+           PERFORM 2400-GRAVAR-IMC-HISTORY
+           REWRITE REG-PACIENTE.
+
+       2100-CLASSIFICAR-IMC-PEDIATRICO.
+           IF PAC-SEXO = 'F' OR PAC-SEXO = 'f'
+               EVALUATE TRUE
+                   WHEN IMC < 14,00
+                       MOVE 'ABAIXO DO PESO' TO MENSAGEM-CLASSIFICACAO
+                       ADD 1 TO QTD-ABAIXO-PESO
+                   WHEN IMC < 20,00
+                       MOVE 'PESO NORMAL' TO MENSAGEM-CLASSIFICACAO
+                       ADD 1 TO QTD-PESO-NORMAL
+                   WHEN IMC < 24,00
+                       MOVE 'SOBREPESO' TO MENSAGEM-CLASSIFICACAO
+                       ADD 1 TO QTD-SOBREPESO
+                   WHEN OTHER
+                       MOVE 'OBESIDADE' TO MENSAGEM-CLASSIFICACAO
+                       ADD 1 TO QTD-OBESIDADE
+               END-EVALUATE
+           ELSE
+               EVALUATE TRUE
+                   WHEN IMC < 14,50
+                       MOVE 'ABAIXO DO PESO' TO MENSAGEM-CLASSIFICACAO
+                       ADD 1 TO QTD-ABAIXO-PESO
+                   WHEN IMC < 21,00
+                       MOVE 'PESO NORMAL' TO MENSAGEM-CLASSIFICACAO
+                       ADD 1 TO QTD-PESO-NORMAL
+                   WHEN IMC < 25,00
+                       MOVE 'SOBREPESO' TO MENSAGEM-CLASSIFICACAO
+                       ADD 1 TO QTD-SOBREPESO
+                   WHEN OTHER
+                       MOVE 'OBESIDADE' TO MENSAGEM-CLASSIFICACAO
+                       ADD 1 TO QTD-OBESIDADE
+               END-EVALUATE
+           END-IF.
+
+       2200-CLASSIFICAR-IMC.
+           EVALUATE TRUE
+               WHEN IMC < 18,50
+                   MOVE 'ABAIXO DO PESO' TO MENSAGEM-CLASSIFICACAO
+                   ADD 1 TO QTD-ABAIXO-PESO
+               WHEN IMC < 25,00
+                   MOVE 'PESO NORMAL' TO MENSAGEM-CLASSIFICACAO
+                   ADD 1 TO QTD-PESO-NORMAL
+               WHEN IMC < 30,00
+                   MOVE 'SOBREPESO' TO MENSAGEM-CLASSIFICACAO
+                   ADD 1 TO QTD-SOBREPESO
+               WHEN OTHER
+                   MOVE 'OBESIDADE' TO MENSAGEM-CLASSIFICACAO
+                   ADD 1 TO QTD-OBESIDADE
+           END-EVALUATE.
+
+      *----Acrescenta a leitura de hoje ao historico embutido no
+      *----cadastro, descartando a mais antiga quando as 5 posicoes
+      *----ja estiverem ocupadas, igual a IMC.cbl
+       2300-REGISTRAR-HISTORICO.
+           IF PAC-QTD-HISTORICO < 5
+               ADD 1 TO PAC-QTD-HISTORICO
+           ELSE
+               PERFORM VARYING IDX FROM 1 BY 1
+                       UNTIL IDX > 4
+                   MOVE PAC-HISTORICO(IDX + 1) TO PAC-HISTORICO(IDX)
+               END-PERFORM
+           END-IF
+           MOVE DATA-HOJE TO HIST-DATA(PAC-QTD-HISTORICO)
+           MOVE ROS-ALTURA TO HIST-ALTURA(PAC-QTD-HISTORICO)
+           MOVE ROS-PESO TO HIST-PESO(PAC-QTD-HISTORICO)
+           MOVE IMC TO HIST-IMC(PAC-QTD-HISTORICO).
+
+      *----Grava a visita de hoje no historico completo e permanente
+       2400-GRAVAR-IMC-HISTORY.
+           MOVE PAC-ID TO HK-PAC-ID
+           MOVE DATA-HOJE TO HK-DATA
+           ACCEPT HORA-AGORA FROM TIME
+           MOVE HORA-AGORA TO HK-HORA
+           MOVE ROS-ALTURA TO HK-ALTURA
+           MOVE ROS-PESO TO HK-PESO
+           MOVE IMC TO HK-IMC
+           WRITE REG-HISTORICO.
+
+       3000-GRAVAR-RESUMO.
+           MOVE SPACES TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           STRING 'Abaixo do peso: ' DELIMITED BY SIZE
+               QTD-ABAIXO-PESO DELIMITED BY SIZE
+               INTO LINHA-RESUMO
+           MOVE LINHA-RESUMO TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           STRING 'Peso normal: ' DELIMITED BY SIZE
+               QTD-PESO-NORMAL DELIMITED BY SIZE
+               INTO LINHA-RESUMO
+           MOVE LINHA-RESUMO TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           STRING 'Sobrepeso: ' DELIMITED BY SIZE
+               QTD-SOBREPESO DELIMITED BY SIZE
+               INTO LINHA-RESUMO
+           MOVE LINHA-RESUMO TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           STRING 'Obesidade: ' DELIMITED BY SIZE
+               QTD-OBESIDADE DELIMITED BY SIZE
+               INTO LINHA-RESUMO
+           MOVE LINHA-RESUMO TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           STRING 'Sem cadastro em PATIENTS: ' DELIMITED BY SIZE
+               QTD-SEM-CADASTRO DELIMITED BY SIZE
+               INTO LINHA-RESUMO
+           MOVE LINHA-RESUMO TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           STRING 'Altura invalida no ROSTER: ' DELIMITED BY SIZE
+               QTD-ALTURA-INVALIDA DELIMITED BY SIZE
+               INTO LINHA-RESUMO
+           MOVE LINHA-RESUMO TO REG-RELATORIO
+           WRITE REG-RELATORIO.
+       END PROGRAM IMCBatch.
