@@ -0,0 +1,115 @@
+      ******************************************************************
+      * Author: Luiz Gustavo da Silva
+      * Date: 08/08/2026
+      * Purpose: Relatorio paginado de clientes, agora construido com a
+      *          REPORT SECTION (a quarta secao da DATA DIVISION que
+      *          EstruturaDD.cob so cita no comentario, mas nenhum pro-
+      *          grama usava). TYPE PAGE HEADING reaproveita o desenho
+      *          de CABEC01 (data + numero de pagina) e TYPE DETAIL
+      *          reaproveita o papel de REGISTRO como linha generica de
+      *          saida, com o report writer cuidando da paginacao e do
+      *          total final em vez de WRITE manual.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ClientesRelatorio.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15-DESENV.
+       OBJECT-COMPUTER. IBM-Z15-PRODUCAO.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CLIENTES ASSIGN TO "CLIENTES"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLI-NUMERO
+               FILE STATUS IS FS-CLIENTES.
+      *----RELATORIO nao tem mais 01 de registro: quem descreve as
+      *----linhas gravadas agora e a RD REL-CLIENTES, na REPORT SECTION
+           SELECT RELATORIO ASSIGN TO "CLIRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+       01  REG-CLIENTE.
+           03 CLI-NUMERO PIC 9(6).
+           03 CLI-NOME PIC X(30).
+      *----Mesmo grupo de endereco de Clientes.cbl: precisa bater com
+      *----o layout gravado no arquivo fisico
+           03 CLI-ENDERECO.
+               05 CLI-END-RUA PIC X(30).
+               05 CLI-END-NUMERO PIC X(6).
+               05 CLI-END-COMPLEMENTO PIC X(10).
+               05 CLI-END-BAIRRO PIC X(20).
+               05 CLI-END-CIDADE PIC X(20).
+               05 CLI-END-UF PIC X(2).
+               05 CLI-END-CEP PIC X(9).
+           03 CLI-TELEFONE PIC X(15).
+           03 CLI-STATUS PIC X(1).
+      *----Mesmo campo novo de Clientes.cbl, so para o layout bater
+           03 CLI-OPT-IN PIC X(1).
+       FD  RELATORIO
+           REPORT IS REL-CLIENTES.
+       WORKING-STORAGE SECTION.
+       01  FS-CLIENTES PIC X(2).
+       01  FIM-CLIENTES PIC X VALUE 'N'.
+       01  DATA-HOJE PIC 9(8).
+       01  DATA-HOJE-R REDEFINES DATA-HOJE.
+           03 DH-ANO PIC 9(4).
+           03 DH-MES PIC 9(2).
+           03 DH-DIA PIC 9(2).
+       01  DATA-HOJE-FORMATADA PIC X(10).
+       REPORT SECTION.
+      *----Uma pagina nova a cada 20 clientes (LAST DETAIL), com o
+      *----total de clientes somado automaticamente no rodape final
+       RD  REL-CLIENTES
+           CONTROLS ARE FINAL
+           PAGE LIMIT 24 LINES
+           HEADING 1
+           FIRST DETAIL 3
+           LAST DETAIL 22
+           FOOTING 24.
+      *----TYPE PAGE HEADING no lugar do CABEC01 de EstruturaDD.cob:
+      *----mesma ideia (rotulo "FOLHAS" + data), com a paginacao e o
+      *----numero de pagina calculados pelo report writer
+       01  CABEC01 TYPE PAGE HEADING.
+           03 COL 11 PIC X(06) VALUE "FOLHAS".
+           03 COL 27 PIC X(10) SOURCE DATA-HOJE-FORMATADA.
+           03 COL 40 PIC X(08) VALUE "PAGINA: ".
+           03 COL 48 PIC ZZ9 SOURCE PAGE-COUNTER.
+      *----TYPE DETAIL no lugar do REGISTRO generico de EstruturaDD.cob:
+      *----mesma ideia (uma linha por registro), agora com colunas
+      *----nomeadas em vez de um FILLER X(100) opaco
+       01  LINHA-DETALHE TYPE DETAIL.
+           03 COL 1  PIC 9(6) SOURCE CLI-NUMERO.
+           03 COL 9  PIC X(30) SOURCE CLI-NOME.
+           03 COL 41 PIC X(30) SOURCE CLI-END-RUA.
+           03 COL 73 PIC X(20) SOURCE CLI-END-CIDADE.
+      *----Rodape de controle final: SUM 1 conta os GENERATE sem
+      *----precisar de um contador manual em WORKING-STORAGE
+       01  TRAILER01 TYPE CONTROL FOOTING FINAL.
+           03 COL 11 PIC X(19) VALUE "TOTAL DE CLIENTES: ".
+           03 COL 30 PIC ZZZ,ZZ9 SUM 1.
+       PROCEDURE DIVISION.
+           ACCEPT DATA-HOJE FROM DATE YYYYMMDD
+           STRING DH-DIA DELIMITED BY SIZE
+               '/' DELIMITED BY SIZE
+               DH-MES DELIMITED BY SIZE
+               '/' DELIMITED BY SIZE
+               DH-ANO DELIMITED BY SIZE
+               INTO DATA-HOJE-FORMATADA
+           OPEN INPUT CLIENTES
+           OPEN OUTPUT RELATORIO
+           INITIATE REL-CLIENTES
+           PERFORM UNTIL FIM-CLIENTES = 'S'
+               READ CLIENTES NEXT RECORD
+                   AT END
+                       MOVE 'S' TO FIM-CLIENTES
+                   NOT AT END
+                       GENERATE LINHA-DETALHE
+               END-READ
+           END-PERFORM
+           TERMINATE REL-CLIENTES
+           CLOSE CLIENTES
+           CLOSE RELATORIO
+           STOP RUN.
+       END PROGRAM ClientesRelatorio.
