@@ -0,0 +1,158 @@
+      ******************************************************************
+      * Author: Luiz Gustavo da Silva
+      * Date: 08/08/2026
+      * Purpose: Roda o ADD/DIVIDE demonstrados em 3.4.2.CalculosArit.cob
+      *          contra um arquivo real de transacoes diarias, em vez do
+      *          QUANTIDADE/ENTRADA fixos por VALUE daquele exemplo,
+      *          gravando um SALDO por registro, o resto da divisao, e
+      *          as excecoes de estouro de campo.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CalculosAritBatch.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15-DESENV.
+       OBJECT-COMPUTER. IBM-Z15-PRODUCAO.
+      *----Ponto decimal na virgula, para exibir os valores como
+      *----o pessoal daqui esta acostumado a ler (1.234,56).
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----Transacoes do dia, uma linha por conta a somar/dividir
+           SELECT TRANS-DIARIAS ASSIGN TO "CALCTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *----Um SALDO (e o resto da divisao) por transacao processada
+           SELECT SALDO-DIARIO ASSIGN TO "CALCSALDO"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *----Toda transacao que estourar o campo de resultado cai aqui,
+      *----com o registro, os operandos e o campo que estourou
+           SELECT EXCECOES-ARIT ASSIGN TO "CALCEXCEC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-DIARIAS.
+       01  REG-TRANS-DIARIA.
+           03 TRANS-NUMERO PIC 9(6).
+      *----R-arredonda o SALDO (ROUNDED), T-trunca, por transacao,
+      *----ja que alguns totais tem que bater com o extrato do banco
+      *----(arredondado) e outros com um relatorio legado (truncado)
+           03 TRANS-TIPO PIC X(1).
+               88 TRANS-USA-ROUNDED VALUE 'R'.
+               88 TRANS-USA-TRUNCAR VALUE 'T'.
+           03 TRANS-QUANTIDADE PIC 99V99.
+           03 TRANS-ENTRADA PIC 99V9.
+       FD  SALDO-DIARIO.
+       01  REG-SALDO-DIARIO PIC X(80).
+       FD  EXCECOES-ARIT.
+       01  REG-EXCECAO-ARIT PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  FIM-TRANS-DIARIAS PIC X VALUE 'N'.
+      *----SALDO do tamanho do maior operando isolado (nao da soma dos
+      *----dois), para o ON SIZE ERROR abaixo ter estouro real de
+      *----alcancar quando QUANTIDADE e ENTRADA juntos passam de 99,99
+       01  SALDO PIC 99V99.
+       01  SALDO-EDITADO PIC Z9,99.
+      *----Resto da divisao, capturado com REMAINDER em vez de perdido
+       01  QUOCIENTE PIC 99V99.
+       01  RESTO PIC 99V99.
+       01  RESTO-EDITADO PIC Z9,99.
+       01  CAMPO-COM-ERRO PIC X(10).
+       01  LINHA-SALDO.
+           03 LS-NUMERO PIC 9(6).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LS-TIPO PIC X(1).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LS-SALDO PIC Z9,99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LS-RESTO PIC Z9,99.
+       01  LINHA-EXCECAO.
+           03 LE-NUMERO PIC 9(6).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LE-CAMPO PIC X(10).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LE-QUANTIDADE PIC Z9,99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LE-ENTRADA PIC Z9,9.
+       01  CONTADORES.
+           03 QTD-PROCESSADAS PIC 9(5) VALUE 0.
+           03 QTD-EXCECOES PIC 9(5) VALUE 0.
+       01  LINHA-RESUMO PIC X(80).
+       PROCEDURE DIVISION.
+           OPEN INPUT TRANS-DIARIAS
+           OPEN OUTPUT SALDO-DIARIO
+           OPEN OUTPUT EXCECOES-ARIT
+           PERFORM UNTIL FIM-TRANS-DIARIAS = 'S'
+               READ TRANS-DIARIAS
+                   AT END
+                       MOVE 'S' TO FIM-TRANS-DIARIAS
+                   NOT AT END
+                       PERFORM 1000-PROCESSAR-TRANSACAO
+               END-READ
+           END-PERFORM
+           PERFORM 3000-GRAVAR-RESUMO
+           CLOSE TRANS-DIARIAS
+           CLOSE SALDO-DIARIO
+           CLOSE EXCECOES-ARIT
+           STOP RUN.
+
+      *----Um ADD por transacao, ROUNDED ou nao conforme TRANS-TIPO, e
+      *----uma DIVIDE com REMAINDER, cada um com sua propria excecao
+       1000-PROCESSAR-TRANSACAO.
+           ADD 1 TO QTD-PROCESSADAS
+           MOVE 0 TO SALDO
+           IF TRANS-USA-ROUNDED
+               ADD TRANS-QUANTIDADE TO TRANS-ENTRADA
+                   GIVING SALDO ROUNDED
+                   ON SIZE ERROR
+                       MOVE 'SALDO' TO CAMPO-COM-ERRO
+                       PERFORM 2000-GRAVAR-EXCECAO
+               END-ADD
+           ELSE
+               ADD TRANS-QUANTIDADE TO TRANS-ENTRADA GIVING SALDO
+                   ON SIZE ERROR
+                       MOVE 'SALDO' TO CAMPO-COM-ERRO
+                       PERFORM 2000-GRAVAR-EXCECAO
+               END-ADD
+           END-IF
+           MOVE 0 TO QUOCIENTE
+           MOVE 0 TO RESTO
+           DIVIDE TRANS-QUANTIDADE BY TRANS-ENTRADA
+               GIVING QUOCIENTE REMAINDER RESTO
+               ON SIZE ERROR
+                   MOVE 'DIVISAO' TO CAMPO-COM-ERRO
+                   PERFORM 2000-GRAVAR-EXCECAO
+           END-DIVIDE
+           MOVE TRANS-NUMERO TO LS-NUMERO
+           MOVE TRANS-TIPO TO LS-TIPO
+           MOVE SALDO TO LS-SALDO
+           MOVE RESTO TO LS-RESTO
+           MOVE LINHA-SALDO TO REG-SALDO-DIARIO
+           WRITE REG-SALDO-DIARIO.
+
+      *----Registra a transacao, os operandos e qual campo estourou,
+      *----para revisao no fim do lote em vez de depender de quem
+      *----estava olhando o console no momento do estouro
+       2000-GRAVAR-EXCECAO.
+           ADD 1 TO QTD-EXCECOES
+           MOVE TRANS-NUMERO TO LE-NUMERO
+           MOVE CAMPO-COM-ERRO TO LE-CAMPO
+           MOVE TRANS-QUANTIDADE TO LE-QUANTIDADE
+           MOVE TRANS-ENTRADA TO LE-ENTRADA
+           MOVE LINHA-EXCECAO TO REG-EXCECAO-ARIT
+           WRITE REG-EXCECAO-ARIT.
+
+       3000-GRAVAR-RESUMO.
+           MOVE SPACES TO REG-SALDO-DIARIO
+           WRITE REG-SALDO-DIARIO
+           STRING 'Transacoes processadas: ' DELIMITED BY SIZE
+               QTD-PROCESSADAS DELIMITED BY SIZE
+               INTO LINHA-RESUMO
+           MOVE LINHA-RESUMO TO REG-SALDO-DIARIO
+           WRITE REG-SALDO-DIARIO
+           STRING 'Excecoes de estouro: ' DELIMITED BY SIZE
+               QTD-EXCECOES DELIMITED BY SIZE
+               INTO LINHA-RESUMO
+           MOVE LINHA-RESUMO TO REG-SALDO-DIARIO
+           WRITE REG-SALDO-DIARIO.
+       END PROGRAM CalculosAritBatch.
