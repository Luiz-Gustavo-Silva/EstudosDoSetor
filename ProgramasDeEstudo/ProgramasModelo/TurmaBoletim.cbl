@@ -0,0 +1,119 @@
+      ******************************************************************
+      * Author:
+      * Date: 08/08/2026
+      * Purpose: Roda a mesma regra de aprovacao de CondicoesComp.cob
+      *          (nota e frequencia minima) contra a turma inteira, em
+      *          vez de uma unica matricula fixa no fonte.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TurmaBoletim.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15-DESENV.
+       OBJECT-COMPUTER. IBM-Z15-PRODUCAO.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PARAMETROS ASSIGN TO "PARAMCFG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLASS-ROSTER ASSIGN TO "CLASSROSTER"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BOLETIM ASSIGN TO "BOLETIM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARAMETROS.
+       01  REG-PARAMETROS.
+           03 PARM-NOTA-MINIMA PIC 9(2).
+           03 PARM-FREQUENCIA-MINIMA PIC 9(3).
+           03 PARM-NOTA-RECUPERACAO-MINIMA PIC 9(2).
+       FD  CLASS-ROSTER.
+       01  REG-ALUNO.
+           03 ALU-MATRICULA PIC 9(6).
+           03 ALU-NOTA PIC 9(2).
+           03 ALU-FREQUENCIA PIC 9(3).
+       FD  BOLETIM.
+       01  REG-BOLETIM PIC X(80).
+       WORKING-STORAGE SECTION.
+       77  NOTA-MINIMA PIC 9(2) VALUE 5.
+       77  NOTA-RECUPERACAO-MINIMA PIC 9(2) VALUE 3.
+       77  FREQUENCIA-MINIMA PIC 9(3) VALUE 80.
+       01  FIM-ROSTER PIC X VALUE 'N'.
+       01  LINHA-BOLETIM.
+           03 LB-MATRICULA PIC 9(6).
+           03 FILLER PIC X(2) VALUE SPACES.
+      *----Largura do catalogo MSG-003/004/005 (MensagensSistema.cpy),
+      *----para nao truncar o texto movido de la
+           03 LB-MENSAGEM PIC X(50).
+      *----Catalogo de mensagens numeradas do runbook do operador
+       COPY MensagensSistema.
+       01  CONTADORES.
+           03 QTD-APROVADOS PIC 9(5) VALUE 0.
+           03 QTD-RECUPERACAO PIC 9(5) VALUE 0.
+           03 QTD-REPROVADOS PIC 9(5) VALUE 0.
+       01  LINHA-RESUMO PIC X(80).
+       PROCEDURE DIVISION.
+           OPEN INPUT PARAMETROS
+           READ PARAMETROS
+               NOT AT END
+                   MOVE PARM-NOTA-MINIMA TO NOTA-MINIMA
+                   MOVE PARM-FREQUENCIA-MINIMA TO FREQUENCIA-MINIMA
+                   MOVE PARM-NOTA-RECUPERACAO-MINIMA
+                       TO NOTA-RECUPERACAO-MINIMA
+           END-READ
+           CLOSE PARAMETROS
+
+           OPEN INPUT CLASS-ROSTER
+           OPEN OUTPUT BOLETIM
+           PERFORM UNTIL FIM-ROSTER = 'S'
+               READ CLASS-ROSTER
+                   AT END
+                       MOVE 'S' TO FIM-ROSTER
+                   NOT AT END
+                       PERFORM 1000-AVALIAR-ALUNO
+               END-READ
+           END-PERFORM
+           PERFORM 2000-GRAVAR-RESUMO
+           CLOSE CLASS-ROSTER
+           CLOSE BOLETIM
+           STOP RUN.
+
+       1000-AVALIAR-ALUNO.
+           MOVE ALU-MATRICULA TO LB-MATRICULA
+           IF ALU-NOTA GREATER NOTA-MINIMA AND
+                   ALU-FREQUENCIA GREATER FREQUENCIA-MINIMA
+               MOVE MSG-003 TO LB-MENSAGEM
+               ADD 1 TO QTD-APROVADOS
+           ELSE
+      *----OR, nao AND: passou na nota mas nao na frequencia (ou o
+      *----contrario) tambem vai para recuperacao, nao so reprovado
+               IF ALU-NOTA GREATER NOTA-RECUPERACAO-MINIMA OR
+                       ALU-FREQUENCIA GREATER FREQUENCIA-MINIMA
+                   MOVE MSG-004 TO LB-MENSAGEM
+                   ADD 1 TO QTD-RECUPERACAO
+               ELSE
+                   MOVE MSG-005 TO LB-MENSAGEM
+                   ADD 1 TO QTD-REPROVADOS
+               END-IF
+           END-IF
+           MOVE LINHA-BOLETIM TO REG-BOLETIM
+           WRITE REG-BOLETIM.
+
+       2000-GRAVAR-RESUMO.
+           MOVE SPACES TO REG-BOLETIM
+           WRITE REG-BOLETIM
+           STRING 'Aprovados: ' DELIMITED BY SIZE
+               QTD-APROVADOS DELIMITED BY SIZE
+               INTO LINHA-RESUMO
+           MOVE LINHA-RESUMO TO REG-BOLETIM
+           WRITE REG-BOLETIM
+           STRING 'Em recuperacao: ' DELIMITED BY SIZE
+               QTD-RECUPERACAO DELIMITED BY SIZE
+               INTO LINHA-RESUMO
+           MOVE LINHA-RESUMO TO REG-BOLETIM
+           WRITE REG-BOLETIM
+           STRING 'Reprovados: ' DELIMITED BY SIZE
+               QTD-REPROVADOS DELIMITED BY SIZE
+               INTO LINHA-RESUMO
+           MOVE LINHA-RESUMO TO REG-BOLETIM
+           WRITE REG-BOLETIM.
+       END PROGRAM TurmaBoletim.
