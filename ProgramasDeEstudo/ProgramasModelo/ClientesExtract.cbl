@@ -0,0 +1,81 @@
+      ******************************************************************
+      * Author:
+      * Date: 08/08/2026
+      * Purpose: Extrai o cadastro de clientes para um arquivo plano de
+      *          interface com o marketing, rodado a cada noite.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ClientesExtract.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15-DESENV.
+       OBJECT-COMPUTER. IBM-Z15-PRODUCAO.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CLIENTES ASSIGN TO "CLIENTES"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLI-NUMERO
+               FILE STATUS IS FS-CLIENTES.
+           SELECT MARKETING-IF ASSIGN TO "MKTIF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+       01  REG-CLIENTE.
+           03 CLI-NUMERO PIC 9(6).
+           03 CLI-NOME PIC X(30).
+      *----Mesmo grupo de endereco de Clientes.cbl: precisa bater com
+      *----o layout gravado no arquivo fisico
+           03 CLI-ENDERECO.
+               05 CLI-END-RUA PIC X(30).
+               05 CLI-END-NUMERO PIC X(6).
+               05 CLI-END-COMPLEMENTO PIC X(10).
+               05 CLI-END-BAIRRO PIC X(20).
+               05 CLI-END-CIDADE PIC X(20).
+               05 CLI-END-UF PIC X(2).
+               05 CLI-END-CEP PIC X(9).
+           03 CLI-TELEFONE PIC X(15).
+           03 CLI-STATUS PIC X(1).
+      *----Consentimento de marketing, distinto de CLI-STATUS (ativo/
+      *----inativo na conta); e a flag de opt-in de verdade
+           03 CLI-OPT-IN PIC X(1).
+               88 CLI-OPTOU-IN VALUE 'S'.
+       FD  MARKETING-IF.
+       01  REG-MARKETING PIC X(63).
+       WORKING-STORAGE SECTION.
+       01  FS-CLIENTES PIC X(2).
+       01  FIM-CLIENTES PIC X VALUE 'N'.
+      *----Extrato de marketing: numero, nome, cidade e indicador de
+      *----opt-in, nada mais. Nao e o cadastro completo do cliente
+       01  LINHA-MARKETING.
+           03 LM-NUMERO PIC 9(6).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LM-NOME PIC X(30).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LM-CIDADE PIC X(20).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LM-OPT-IN PIC X(1).
+       PROCEDURE DIVISION.
+           OPEN INPUT CLIENTES
+           OPEN OUTPUT MARKETING-IF
+           PERFORM UNTIL FIM-CLIENTES = 'S'
+               READ CLIENTES NEXT RECORD
+                   AT END
+                       MOVE 'S' TO FIM-CLIENTES
+                   NOT AT END
+                       PERFORM 1000-GRAVAR-MARKETING
+               END-READ
+           END-PERFORM
+           CLOSE CLIENTES
+           CLOSE MARKETING-IF
+           STOP RUN.
+
+       1000-GRAVAR-MARKETING.
+           MOVE CLI-NUMERO TO LM-NUMERO
+           MOVE CLI-NOME TO LM-NOME
+           MOVE CLI-END-CIDADE TO LM-CIDADE
+           MOVE CLI-OPT-IN TO LM-OPT-IN
+           MOVE LINHA-MARKETING TO REG-MARKETING
+           WRITE REG-MARKETING.
+       END PROGRAM ClientesExtract.
