@@ -0,0 +1,145 @@
+      ******************************************************************
+      * Author: Luiz Gustavo da Silva
+      * Date: 08/08/2026
+      * Purpose: Modo batch da Calculadora.cbl, le um arquivo com varias
+      *          contas e grava o resultado de cada uma, sem precisar de
+      *          alguem sentado no terminal digitando OPCAO/VALOR01/02.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CalculadoraBatch.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15-DESENV.
+       OBJECT-COMPUTER. IBM-Z15-PRODUCAO.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-ENTRADA ASSIGN TO "CALCIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQ-SAIDA ASSIGN TO "CALCOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *----Checkpoint com a quantidade de registros ja processados, para
+      *----o programa poder retomar de onde parou se for interrompido no
+      *----meio do lote, igual a Calculadora.cbl
+           SELECT OPTIONAL CHECKPOINT ASSIGN TO "CALCBCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CHECKPOINT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-ENTRADA.
+       01  REG-ENTRADA.
+           03 ENT-OPCAO PIC 9.
+           03 ENT-VALOR01 PIC S9(13)V99 SIGN LEADING SEPARATE.
+           03 ENT-VALOR02 PIC S9(13)V99 SIGN LEADING SEPARATE.
+       FD  ARQ-SAIDA.
+       01  REG-SAIDA PIC X(80).
+       FD  CHECKPOINT.
+       01  REG-CHECKPOINT.
+           03 CKPT-CONTADOR PIC 9(6).
+       WORKING-STORAGE SECTION.
+       01  FS-CHECKPOINT PIC X(2).
+       01  CONTADOR-REGISTROS PIC 9(6) VALUE 0.
+       01  IDX-SKIP PIC 9(6).
+       01  FIM-ARQUIVO PIC X VALUE 'N'.
+       01  VALOR01 PIC S9(13)V99.
+       01  VALOR02 PIC S9(13)V99.
+       01  RESULTADO PIC S9(13)V99.
+       01  OPCAO PIC 9.
+      *----Campos no formato esperado pelo CalculoMotor, o mesmo nucleo
+      *----aritmetico chamado pela Calculadora interativa
+       01  MOTOR-VALOR01 PIC S9(28)V9(2).
+       01  MOTOR-VALOR02 PIC S9(28)V9(2).
+       01  MOTOR-RESULTADO PIC S9(28)V9(2).
+       01  MOTOR-RESTO PIC S9(28)V9(2).
+       01  RESTO PIC S9(13)V99.
+       01  RETORNO-MOTOR PIC 9(2).
+       01  LINHA-SAIDA.
+           03 LS-OPCAO PIC 9.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LS-VALOR01 PIC -(13)9.99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LS-VALOR02 PIC -(13)9.99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LS-RESULTADO PIC -(13)9.99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LS-RESTO PIC -(13)9.99.
+           03 FILLER PIC X(2) VALUE SPACES.
+      *----OK, ERRO-CALCULO (divisor zero/raiz negativa) ou OPCAO-
+      *----INVALIDA, para quem consome CALCOUT nao confundir RESULTADO
+      *----= 0 de uma conta que falhou com o resultado real de uma conta
+           03 LS-STATUS PIC X(14).
+       PROCEDURE DIVISION.
+      *----Abre o arquivo de contas do dia e o arquivo de resultados
+           OPEN INPUT ARQ-ENTRADA
+           OPEN OUTPUT ARQ-SAIDA
+           PERFORM 9000-RESTAURAR-CHECKPOINT
+           PERFORM UNTIL FIM-ARQUIVO = 'S'
+               READ ARQ-ENTRADA
+                   AT END
+                       MOVE 'S' TO FIM-ARQUIVO
+                   NOT AT END
+                       PERFORM 1000-PROCESSAR-REGISTRO
+               END-READ
+           END-PERFORM
+           CLOSE ARQ-ENTRADA
+           CLOSE ARQ-SAIDA
+           STOP RUN.
+
+       1000-PROCESSAR-REGISTRO.
+           MOVE ENT-OPCAO TO OPCAO
+           MOVE ENT-VALOR01 TO VALOR01
+           MOVE ENT-VALOR02 TO VALOR02
+           MOVE 0 TO RESULTADO
+           MOVE 0 TO RESTO
+           MOVE VALOR01 TO MOTOR-VALOR01
+           MOVE VALOR02 TO MOTOR-VALOR02
+           CALL 'CalculoMotor' USING OPCAO MOTOR-VALOR01 MOTOR-VALOR02
+               MOTOR-RESULTADO MOTOR-RESTO RETORNO-MOTOR
+           EVALUATE RETORNO-MOTOR
+               WHEN 00
+                   MOVE MOTOR-RESULTADO TO RESULTADO
+                   MOVE MOTOR-RESTO TO RESTO
+                   MOVE 'OK' TO LS-STATUS
+               WHEN 10
+                   MOVE 'ERRO-CALCULO' TO LS-STATUS
+               WHEN OTHER
+                   MOVE 'OPCAO-INVALIDA' TO LS-STATUS
+           END-EVALUATE
+           MOVE OPCAO TO LS-OPCAO
+           MOVE VALOR01 TO LS-VALOR01
+           MOVE VALOR02 TO LS-VALOR02
+           MOVE RESULTADO TO LS-RESULTADO
+           MOVE RESTO TO LS-RESTO
+           MOVE LINHA-SAIDA TO REG-SAIDA
+           WRITE REG-SAIDA
+           ADD 1 TO CONTADOR-REGISTROS
+           PERFORM 9100-GRAVAR-CHECKPOINT.
+
+      *----Le o checkpoint da execucao anterior, se existir, e pula os
+      *----registros ja processados antes de retomar o lote
+       9000-RESTAURAR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT
+           IF FS-CHECKPOINT = '00'
+               READ CHECKPOINT
+                   NOT AT END
+                       MOVE CKPT-CONTADOR TO CONTADOR-REGISTROS
+                       DISPLAY 'Checkpoint anterior restaurado, regist'
+                           'ros ja processados: ' CONTADOR-REGISTROS
+               END-READ
+           END-IF
+           CLOSE CHECKPOINT
+           PERFORM VARYING IDX-SKIP FROM 1 BY 1
+                   UNTIL IDX-SKIP > CONTADOR-REGISTROS
+                       OR FIM-ARQUIVO = 'S'
+               READ ARQ-ENTRADA
+                   AT END
+                       MOVE 'S' TO FIM-ARQUIVO
+               END-READ
+           END-PERFORM.
+
+      *----Regrava o checkpoint apos cada registro concluido com sucesso
+       9100-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT
+           MOVE CONTADOR-REGISTROS TO CKPT-CONTADOR
+           WRITE REG-CHECKPOINT
+           CLOSE CHECKPOINT.
+       END PROGRAM CalculadoraBatch.
