@@ -0,0 +1,196 @@
+      ******************************************************************
+      * Author:
+      * Date: 08/08/2026
+      * Purpose: Cadastro de clientes (CLIENTE-REC) a partir do arquivo
+      *          so declarado no exemplo de I-O-Section.cob.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Clientes.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15-DESENV.
+       OBJECT-COMPUTER. IBM-Z15-PRODUCAO.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----Indexado pelo numero do cliente para permitir consulta direta
+      *----OPTIONAL para nao falhar quando o arquivo ainda nao existe
+           SELECT OPTIONAL CLIENTES ASSIGN TO "CLIENTES"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-NUMERO
+               FILE STATUS IS FS-CLIENTES.
+           COPY AuditJournalSelect.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+       01  REG-CLIENTE.
+           03 CLI-NUMERO PIC 9(6).
+           03 CLI-NOME PIC X(30).
+      *----Grupo de endereco no mesmo desenho de NivelDados.cob's
+      *----ENDERECO, em vez de um unico campo X(40) opaco
+           03 CLI-ENDERECO.
+               05 CLI-END-RUA PIC X(30).
+               05 CLI-END-NUMERO PIC X(6).
+               05 CLI-END-COMPLEMENTO PIC X(10).
+               05 CLI-END-BAIRRO PIC X(20).
+               05 CLI-END-CIDADE PIC X(20).
+               05 CLI-END-UF PIC X(2).
+               05 CLI-END-CEP PIC X(9).
+           03 CLI-TELEFONE PIC X(15).
+           03 CLI-STATUS PIC X(1).
+               88 CLI-ATIVO VALUE 'A'.
+               88 CLI-INATIVO VALUE 'I'.
+      *----Consentimento de contato de marketing, independente do
+      *----cliente estar ativo ou inativo na conta
+           03 CLI-OPT-IN PIC X(1).
+               88 CLI-OPTOU-IN VALUE 'S'.
+               88 CLI-OPTOU-OUT VALUE 'N'.
+       COPY AuditJournalFD.
+       WORKING-STORAGE SECTION.
+       01  FS-CLIENTES PIC X(2).
+       01  FIM-CLIENTES PIC X VALUE 'N'.
+       01  NUMERO-PESQUISA PIC 9(6).
+       01  OPCAO PIC 9 VALUE 0.
+       01  ANTES-NOME PIC X(30).
+       PROCEDURE DIVISION.
+           OPEN I-O CLIENTES
+           OPEN EXTEND AUDIT-JOURNAL
+           MOVE 'CLIENTES' TO AUDIT-PROGRAMA
+           ACCEPT AUDIT-OPERADOR FROM ENVIRONMENT 'USER'
+           IF FS-CLIENTES = '05'
+               DISPLAY 'Cadastro de clientes vazio, iniciando um novo.'
+           END-IF
+           PERFORM UNTIL OPCAO = 9
+               DISPLAY '1 - Listar todos os clientes'
+               DISPLAY '2 - Consultar cliente pelo numero'
+               DISPLAY '3 - Incluir novo cliente'
+               DISPLAY '4 - Alterar cliente'
+               DISPLAY '5 - Excluir cliente'
+               DISPLAY '9 - Sair'
+               ACCEPT OPCAO
+               EVALUATE OPCAO
+                   WHEN 1
+                       PERFORM 1000-LISTAR-CLIENTES
+                   WHEN 2
+                       PERFORM 2000-CONSULTAR-CLIENTE
+                   WHEN 3
+                       PERFORM 3000-INCLUIR-CLIENTE
+                   WHEN 4
+                       PERFORM 4000-ALTERAR-CLIENTE
+                   WHEN 5
+                       PERFORM 5000-EXCLUIR-CLIENTE
+                   WHEN 9
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY 'Opcao invalida'
+               END-EVALUATE
+           END-PERFORM
+           CLOSE CLIENTES
+           CLOSE AUDIT-JOURNAL
+      *----GOBACK em vez de STOP RUN: chamado isoladamente encerra o
+      *----run unit do mesmo jeito, mas chamado pelo MenuPrincipal
+      *----devolve o controle ao menu em vez de matar a sessao toda
+           GOBACK.
+
+       1000-LISTAR-CLIENTES.
+           MOVE 'N' TO FIM-CLIENTES
+           MOVE LOW-VALUES TO CLI-NUMERO
+           START CLIENTES KEY NOT LESS THAN CLI-NUMERO
+               INVALID KEY
+                   MOVE 'S' TO FIM-CLIENTES
+           END-START
+           PERFORM UNTIL FIM-CLIENTES = 'S'
+               READ CLIENTES NEXT RECORD
+                   AT END
+                       MOVE 'S' TO FIM-CLIENTES
+                   NOT AT END
+                       DISPLAY CLI-NUMERO ' ' CLI-NOME ' '
+                           CLI-ENDERECO ' ' CLI-TELEFONE
+               END-READ
+           END-PERFORM.
+
+       2000-CONSULTAR-CLIENTE.
+           DISPLAY 'Numero do cliente: '
+           ACCEPT NUMERO-PESQUISA
+           MOVE NUMERO-PESQUISA TO CLI-NUMERO
+           READ CLIENTES KEY IS CLI-NUMERO
+               INVALID KEY
+                   DISPLAY 'Cliente nao encontrado'
+               NOT INVALID KEY
+                   DISPLAY CLI-NUMERO ' ' CLI-NOME ' '
+                       CLI-ENDERECO ' ' CLI-TELEFONE
+           END-READ.
+
+      *----So grava se o numero de cliente ainda nao estiver cadastrado
+       3000-INCLUIR-CLIENTE.
+           DISPLAY 'Numero do cliente: '
+           ACCEPT NUMERO-PESQUISA
+           MOVE NUMERO-PESQUISA TO CLI-NUMERO
+           READ CLIENTES KEY IS CLI-NUMERO
+               INVALID KEY
+                   DISPLAY 'Nome: ' ACCEPT CLI-NOME
+                   PERFORM 6000-INFORMAR-ENDERECO
+                   DISPLAY 'Telefone: ' ACCEPT CLI-TELEFONE
+                   SET CLI-ATIVO TO TRUE
+                   DISPLAY 'Aceita contato de marketing? S/N'
+                       ACCEPT CLI-OPT-IN
+                   WRITE REG-CLIENTE
+                   MOVE 'INCLUSAO' TO AUDIT-ACAO
+                   MOVE SPACES TO AUDIT-VALOR-ANTES
+                   MOVE CLI-NOME TO AUDIT-VALOR-DEPOIS
+                   PERFORM 9900-GRAVAR-AUDITORIA
+               NOT INVALID KEY
+                   DISPLAY 'Ja existe um cliente com esse numero'
+           END-READ.
+
+       4000-ALTERAR-CLIENTE.
+           DISPLAY 'Numero do cliente: '
+           ACCEPT NUMERO-PESQUISA
+           MOVE NUMERO-PESQUISA TO CLI-NUMERO
+           READ CLIENTES KEY IS CLI-NUMERO
+               INVALID KEY
+                   DISPLAY 'Cliente nao encontrado'
+               NOT INVALID KEY
+                   MOVE CLI-NOME TO ANTES-NOME
+                   DISPLAY 'Nome: ' ACCEPT CLI-NOME
+                   PERFORM 6000-INFORMAR-ENDERECO
+                   DISPLAY 'Telefone: ' ACCEPT CLI-TELEFONE
+                   DISPLAY 'Aceita contato de marketing? S/N'
+                       ACCEPT CLI-OPT-IN
+                   REWRITE REG-CLIENTE
+                   MOVE 'ALTERACAO' TO AUDIT-ACAO
+                   MOVE ANTES-NOME TO AUDIT-VALOR-ANTES
+                   MOVE CLI-NOME TO AUDIT-VALOR-DEPOIS
+                   PERFORM 9900-GRAVAR-AUDITORIA
+           END-READ.
+
+       5000-EXCLUIR-CLIENTE.
+           DISPLAY 'Numero do cliente: '
+           ACCEPT NUMERO-PESQUISA
+           MOVE NUMERO-PESQUISA TO CLI-NUMERO
+           READ CLIENTES KEY IS CLI-NUMERO
+               INVALID KEY
+                   DISPLAY 'Cliente nao encontrado'
+               NOT INVALID KEY
+                   MOVE CLI-NOME TO ANTES-NOME
+                   DELETE CLIENTES RECORD
+                   DISPLAY 'Cliente excluido'
+                   MOVE 'EXCLUSAO' TO AUDIT-ACAO
+                   MOVE ANTES-NOME TO AUDIT-VALOR-ANTES
+                   MOVE SPACES TO AUDIT-VALOR-DEPOIS
+                   PERFORM 9900-GRAVAR-AUDITORIA
+           END-READ.
+
+      *----Pede cada sub-campo do endereco em separado, ja que CLI-
+      *----ENDERECO agora e um grupo e nao um unico campo de texto
+       6000-INFORMAR-ENDERECO.
+           DISPLAY 'Rua: ' ACCEPT CLI-END-RUA
+           DISPLAY 'Numero: ' ACCEPT CLI-END-NUMERO
+           DISPLAY 'Complemento: ' ACCEPT CLI-END-COMPLEMENTO
+           DISPLAY 'Bairro: ' ACCEPT CLI-END-BAIRRO
+           DISPLAY 'Cidade: ' ACCEPT CLI-END-CIDADE
+           DISPLAY 'UF: ' ACCEPT CLI-END-UF
+           DISPLAY 'CEP: ' ACCEPT CLI-END-CEP.
+
+       COPY GravarAuditoria.
+       END PROGRAM Clientes.
