@@ -0,0 +1,30 @@
+//NOITE01  JOB (ACCTNO),'ROTINA NOTURNA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* RODADA NOTURNA: LISTA DE IMC DO DIA (IMCBATCH) SEGUIDA DO       *
+//* EXTRATO DE CLIENTES PARA O MARKETING (CLIEXTR). O SEGUNDO PASSO *
+//* SO RODA SE O PRIMEIRO TERMINAR COM CONDITION CODE ZERO.         *
+//*----------------------------------------------------------------*
+//STEP10   EXEC PGM=IMCBATCH
+//PATIENTS DD DSN=PROD.IMC.PATIENTS,DISP=SHR
+//IMCHIST  DD DSN=PROD.IMC.HISTORY,DISP=SHR
+//ROSTER   DD DSN=PROD.IMC.ROSTER,DISP=SHR
+//IMCRPT   DD DSN=PROD.IMC.RELATORIO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD SYSOUT=*
+//*
+//IFSTEP10 IF (STEP10.RC = 0) THEN
+//*----------------------------------------------------------------*
+//* NOME DE LOAD MODULE CLIEXTR (8 CARACTERES) PARA O FONTE         *
+//* ClientesExtract.cbl, QUE PASSA DO LIMITE DE NOME DE MEMBRO.     *
+//*----------------------------------------------------------------*
+//STEP20   EXEC PGM=CLIEXTR
+//CLIENTES DD DSN=PROD.CLIENTES.MASTER,DISP=SHR
+//MKTIF    DD DSN=PROD.CLIENTES.MKTIF,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD SYSOUT=*
+//         ENDIF
