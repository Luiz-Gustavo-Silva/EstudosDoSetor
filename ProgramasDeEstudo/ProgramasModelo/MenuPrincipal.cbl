@@ -0,0 +1,43 @@
+      ******************************************************************
+      * Author: Luiz Gustavo da Silva
+      * Date: 08/08/2026
+      * Purpose: Porta de entrada unica do setor, com um menu que
+      *          CALLa Calculadora, IMC e Clientes por numero de
+      *          programa em vez do operador precisar saber o nome
+      *          de cada executavel.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MenuPrincipal.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15-DESENV.
+       OBJECT-COMPUTER. IBM-Z15-PRODUCAO.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  OPCAO-MENU PIC 9 VALUE 0.
+       PROCEDURE DIVISION.
+           PERFORM UNTIL OPCAO-MENU = 9
+               DISPLAY '+--------------------------------------+'
+               DISPLAY '|  Setor - Menu Principal               |'
+               DISPLAY '|           ---//---                    |'
+               DISPLAY '|  1 - Calculadora                      |'
+               DISPLAY '|  2 - Calculo de IMC                   |'
+               DISPLAY '|  3 - Cadastro de clientes              |'
+               DISPLAY '|  9 - Sair                              |'
+               DISPLAY '+--------------------------------------+'
+               ACCEPT OPCAO-MENU
+               EVALUATE OPCAO-MENU
+                   WHEN 1
+                       CALL 'Calculadora'
+                   WHEN 2
+                       CALL 'IMC'
+                   WHEN 3
+                       CALL 'Clientes'
+                   WHEN 9
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY 'Opcao invalida'
+               END-EVALUATE
+           END-PERFORM
+           STOP RUN.
+       END PROGRAM MenuPrincipal.
