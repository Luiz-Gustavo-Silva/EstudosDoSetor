@@ -2,19 +2,84 @@
       * Author: Luiz Gustavo da Silva
       * Date: 02/01/2021
       * Purpose: Calculadora em Cobol
-      * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Calculadora.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15-DESENV.
+       OBJECT-COMPUTER. IBM-Z15-PRODUCAO.
+      *----Ponto decimal na virgula, para o RESULTADO/ACUMULADOR saírem
+      *----na tela no formato que o pessoal daqui esta acostumado a ler.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----Historico de todas as contas feitas, para consulta posterior
+           SELECT CALC-LOG ASSIGN TO "CALCLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *----Checkpoint com o total acumulado e a quantidade de contas ja
+      *----feitas, para o programa poder retomar de onde parou se for
+      *----interrompido no meio do laço de contas
+           SELECT OPTIONAL CHECKPOINT ASSIGN TO "CALCCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CHECKPOINT.
+           COPY AuditJournalSelect.
        DATA DIVISION.
        FILE SECTION.
+       FD  CALC-LOG.
+       01  REG-CALC-LOG PIC X(119).
+       FD  CHECKPOINT.
+       01  REG-CHECKPOINT.
+           03 CKPT-ACUMULADOR PIC S9(28)V9(2).
+           03 CKPT-CONTADOR PIC 9(6).
+       COPY AuditJournalFD.
        WORKING-STORAGE SECTION.
-       01  VALOR01 PIC 9(30).
-       01  VALOR02 PIC 9(30).
-       01  RESULTADO PIC 9(30).
+       01  FS-CHECKPOINT PIC X(2).
+       01  CONTADOR-CALCULOS PIC 9(6) VALUE 0.
+       01  RETORNO-MOTOR PIC 9(2).
+       01  LINHA-LOG.
+           03 LOG-DATA-HORA PIC X(15).
+           03 FILLER PIC X(1) VALUE SPACE.
+           03 LOG-OPCAO PIC 9.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LOG-VALOR01 PIC -(28)9,99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LOG-VALOR02 PIC -(28)9,99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LOG-RESULTADO PIC -(28)9,99.
+       01  DATA-HORA-ATUAL.
+           03 DH-DATA PIC 9(8).
+           03 DH-HORA PIC 9(6).
+           03 FILLER PIC X(9).
+       01  VALOR01 PIC S9(28)V9(2).
+       01  VALOR01-EDITADO PIC -Z.ZZZ.ZZZ.ZZ9,99.
+       01  VALOR02 PIC S9(28)V9(2).
+       01  VALOR02-EDITADO PIC -Z.ZZZ.ZZZ.ZZ9,99.
+       01  RESULTADO PIC S9(28)V9(2).
+       01  RESULTADO-EDITADO PIC -Z.ZZZ.ZZZ.ZZ9,99.
+      *----Resto da divisao (OPCAO=3), vindo do CalculoMotor
+       01  RESTO-DIVISAO PIC S9(28)V9(2).
+       01  RESTO-DIVISAO-EDITADO PIC -Z.ZZZ.ZZZ.ZZ9,99.
        01  OPCAO PIC 9.
+      *----PERMITIR sempre passa por FUNCTION UPPER-CASE e por S/N->SIM/
+      *----NAO antes deste teste, por isso so precisa cobrir as duas
+      *----formas finais
        01  PERMITIR PIC X(3).
+           88 PERMITIR-VALIDO VALUE 'SIM' 'NAO'.
+       01  ACUMULADOR PIC S9(28)V9(2) VALUE 0.
+       01  ACUMULADOR-EDITADO PIC -Z.ZZZ.ZZZ.ZZ9,99.
+       01  RESP-MEMORIA PIC X(3).
+      *----Catalogo de mensagens numeradas do runbook do operador
+       COPY MensagensSistema.
        PROCEDURE DIVISION.
+      *----Abre o log em modo EXTEND para acumular o historico entre
+      *----as varias execucoes do programa, sem apagar o que ja tem
+           OPEN EXTEND CALC-LOG
+           OPEN EXTEND AUDIT-JOURNAL
+           MOVE 'CALCULADORA' TO AUDIT-PROGRAMA
+           ACCEPT AUDIT-OPERADOR FROM ENVIRONMENT 'USER'
+           PERFORM 9000-RESTAURAR-CHECKPOINT
       *----Criei um laço para o usuário poder fazer mais de uma conta
            PERFORM UNTIL PERMITIR = 'NAO'
       *----Atribui 0 a variável sempre que o laço voltar ao início
@@ -29,35 +94,133 @@
                DISPLAY '|  1 - Somar;                |'
                DISPLAY '|  2 - Subtrair;             |'
                DISPLAY '|  3 - Dividir;              |'
-               DISPLAY '|  4 - Multiplicar.          |'
+               DISPLAY '|  4 - Multiplicar;          |'
+               DISPLAY '|  5 - Memoria (ver/zerar);  |'
+               DISPLAY '|  6 - Porcentagem;          |'
+               DISPLAY '|  7 - Raiz quadrada.        |'
                DISPLAY '+----------------------------+'
                ACCEPT OPCAO
+      *----Opcao 5 so mexe na memoria, nao pede valores
+               IF OPCAO = 5
+                   MOVE ACUMULADOR TO ACUMULADOR-EDITADO
+                   DISPLAY 'Total acumulado na memoria: '
+                       ACUMULADOR-EDITADO
+                   DISPLAY 'Deseja zerar a memoria? SIM/NAO'
+                   ACCEPT RESP-MEMORIA
+                   IF RESP-MEMORIA = 'SIM'
+                       MOVE 0 TO ACUMULADOR
+                   END-IF
+               ELSE
       *----Área onde o usuário insere os números a serem calculados
-               DISPLAY 'Insira o primeiro valor:' ACCEPT VALOR01
-               DISPLAY 'Insira o segundo valor' ACCEPT VALOR02
-      *----Case que serve para escolher a operação
-               EVALUATE OPCAO
-                   WHEN 1
-                       ADD VALOR01 TO RESULTADO
-                       ADD VALOR02 TO RESULTADO
-                   WHEN 2
-                       ADD VALOR01 TO RESULTADO
-                       SUBTRACT VALOR02 FROM RESULTADO
-                   WHEN 3
-                       DIVIDE VALOR01 BY VALOR02 GIVING RESULTADO
-                   WHEN 4
-                       MULTIPLY VALOR01 BY VALOR02 GIVING RESULTADO
-               END-EVALUATE
+                   DISPLAY 'Insira o primeiro valor:' ACCEPT VALOR01
+                   DISPLAY 'Insira o segundo valor' ACCEPT VALOR02
+      *----Opcao 3 pede de novo o segundo valor antes de calcular, para
+      *----o usuario nunca ver o retorno de erro 10 (divisao por zero)
+                   IF OPCAO = 3
+                       PERFORM UNTIL VALOR02 NOT = 0
+                           DISPLAY ' '
+                           DISPLAY 'Segundo valor nao pode ser zero'
+                           DISPLAY 'Insira o segundo valor'
+                           ACCEPT VALOR02
+                       END-PERFORM
+                   END-IF
+      *----Nucleo aritmetico fatorado em subprograma, reaproveitado
+      *----tambem pela CalculadoraBatch
+                   CALL 'CalculoMotor' USING OPCAO VALOR01 VALOR02
+                       RESULTADO RESTO-DIVISAO RETORNO-MOTOR
       *----Comando IF/ELSE para verissidade de dados.
-               IF OPCAO IS LESS THAN 1 OR OPCAO IS GREATER THAN 4
-                   DISPLAY ' '
-                   DISPLAY 'Numero de operacao incorreto, tente novamen'
-           'te.'
-                   DISPLAY ' '
-               ELSE
-                   DISPLAY RESULTADO
+                   IF OPCAO IS LESS THAN 1 OR OPCAO IS GREATER THAN 7
+                       DISPLAY ' '
+                       DISPLAY MSG-001
+                       DISPLAY ' '
+      *----Motor recusou a conta (divisor zero, raiz de negativo): nao
+      *----trata o RESULTADO = 0 default como se fosse uma conta valida
+                   ELSE
+                   IF RETORNO-MOTOR NOT = 0
+                       DISPLAY ' '
+                       DISPLAY MSG-009
+                       DISPLAY ' '
+                   ELSE
+                       ADD RESULTADO TO ACUMULADOR
+                       MOVE RESULTADO TO RESULTADO-EDITADO
+                       DISPLAY RESULTADO-EDITADO
+      *----Opcao 3 mostra tambem o resto, que a divisao normal perderia
+                       IF OPCAO = 3
+                           MOVE RESTO-DIVISAO TO RESTO-DIVISAO-EDITADO
+                           DISPLAY 'Resto da divisao: '
+                               RESTO-DIVISAO-EDITADO
+                       END-IF
+                       ACCEPT DH-DATA FROM DATE YYYYMMDD
+                       ACCEPT DH-HORA FROM TIME
+                       STRING DH-DATA DELIMITED BY SIZE
+                           '-' DELIMITED BY SIZE
+                           DH-HORA DELIMITED BY SIZE
+                           INTO LOG-DATA-HORA
+                       MOVE OPCAO TO LOG-OPCAO
+                       MOVE VALOR01 TO LOG-VALOR01
+                       MOVE VALOR02 TO LOG-VALOR02
+                       MOVE RESULTADO TO LOG-RESULTADO
+                       MOVE LINHA-LOG TO REG-CALC-LOG
+                       WRITE REG-CALC-LOG
+                       ADD 1 TO CONTADOR-CALCULOS
+                       PERFORM 9100-GRAVAR-CHECKPOINT
+      *----Registro de auditoria: quem fez a conta e com quais valores
+                       MOVE 'CALCULO' TO AUDIT-ACAO
+                       MOVE VALOR01 TO VALOR01-EDITADO
+                       MOVE VALOR02 TO VALOR02-EDITADO
+                       STRING VALOR01-EDITADO DELIMITED BY SIZE
+                           ' / ' DELIMITED BY SIZE
+                           VALOR02-EDITADO DELIMITED BY SIZE
+                           INTO AUDIT-VALOR-ANTES
+                       MOVE RESULTADO-EDITADO TO AUDIT-VALOR-DEPOIS
+                       PERFORM 9900-GRAVAR-AUDITORIA
+                   END-IF
+                   END-IF
+               END-IF
+      *----Pergunta de continuar roda sempre, nao so depois de uma conta
+      *----bem-sucedida, senao a opcao 5 (memoria) nunca deixa o usuario
+      *----sair do laço principal
+               PERFORM UNTIL PERMITIR-VALIDO
                    DISPLAY 'Deseja fazer outra conta? SIM/NAO'
                    ACCEPT PERMITIR
-               END-IF
-           END-PERFORM.
+                   MOVE FUNCTION UPPER-CASE(PERMITIR) TO PERMITIR
+                   IF PERMITIR = 'S  '
+                       MOVE 'SIM' TO PERMITIR
+                   END-IF
+                   IF PERMITIR = 'N  '
+                       MOVE 'NAO' TO PERMITIR
+                   END-IF
+                   IF NOT PERMITIR-VALIDO
+                       DISPLAY 'Resposta invalida, use SIM/NAO'
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           CLOSE CALC-LOG
+           CLOSE AUDIT-JOURNAL
+           GOBACK.
+
+      *----Le o checkpoint da execucao anterior, se existir, e restaura
+      *----a memoria e o contador de contas feitas
+       9000-RESTAURAR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT
+           IF FS-CHECKPOINT = '00'
+               READ CHECKPOINT
+                   NOT AT END
+                       MOVE CKPT-ACUMULADOR TO ACUMULADOR
+                       MOVE CKPT-CONTADOR TO CONTADOR-CALCULOS
+                       DISPLAY 'Checkpoint anterior restaurado, conta'
+                           's ja feitas: ' CONTADOR-CALCULOS
+               END-READ
+           END-IF
+           CLOSE CHECKPOINT.
+
+      *----Regrava o checkpoint apos cada conta concluida com sucesso
+       9100-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT
+           MOVE ACUMULADOR TO CKPT-ACUMULADOR
+           MOVE CONTADOR-CALCULOS TO CKPT-CONTADOR
+           WRITE REG-CHECKPOINT
+           CLOSE CHECKPOINT.
+
+       COPY GravarAuditoria.
        END PROGRAM Calculadora.
