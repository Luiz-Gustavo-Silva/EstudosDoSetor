@@ -0,0 +1,208 @@
+      ******************************************************************
+      * Author:
+      * Date: 08/08/2026
+      * Purpose: Aplica a faixa de atraso de CondiçõesConca.cob contra
+      *          um arquivo real de contas, em vez de uma unica conta
+      *          fixa no fonte.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ContasAtraso.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15-DESENV.
+       OBJECT-COMPUTER. IBM-Z15-PRODUCAO.
+      *----Ponto decimal na virgula, no mesmo formato usado por
+      *----Calculadora.cbl e IMC.cbl para tudo que exibe dinheiro/medida
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS ASSIGN TO "ACCOUNTS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL PARAM-JUROS ASSIGN TO "JUROSCFG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RELATORIO-ATRASO ASSIGN TO "ATRASORPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY AuditJournalSelect.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS.
+       01  REG-CONTA.
+           03 CTA-ID PIC 9(6).
+           03 CTA-DEBITO PIC 9(7)V9(2).
+           03 CTA-CREDITO PIC 9(7)V9(2).
+           03 CTA-VENCIMENTO PIC 9(8).
+      *----Taxa de juros de mora ao dia, configuravel por arquivo
+       FD  PARAM-JUROS.
+       01  REG-PARAM-JUROS.
+           03 PARM-TAXA-JUROS-DIARIA PIC 9V9(4).
+       FD  RELATORIO-ATRASO.
+       01  REG-RELATORIO PIC X(80).
+       COPY AuditJournalFD.
+       WORKING-STORAGE SECTION.
+       01  FIM-ACCOUNTS PIC X VALUE 'N'.
+       01  DATA-HOJE PIC 9(8).
+       01  DIAS-ATRASO PIC S9(5).
+       01  TAXA-JUROS-DIARIA PIC 9V9(4) VALUE 0,0033.
+       01  VALOR-JUROS PIC 9(7)V9(2).
+       01  VALOR-COM-JUROS PIC 9(7)V9(2).
+       01  CTA-DEBITO-EDITADO PIC -(7)9,99.
+       01  VALOR-COM-JUROS-EDITADO PIC -(7)9,99.
+      *----'Y' quando a conta realmente entrou em alguma faixa de atraso;
+      *----'DEBITO OK'/'CONTA SEM DEBITO' nao contam como atraso
+       01  CONTA-ATRASADA PIC X(1).
+       01  MENSAGEM PIC X(35).
+       01  LINHA-RELATORIO.
+           03 LR-CTA-ID PIC 9(6).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LR-DIAS-ATRASO PIC -(5)9.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LR-MENSAGEM PIC X(35).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LR-JUROS PIC -(5)9,99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LR-TOTAL-COM-JUROS PIC -(7)9,99.
+       01  CONTADORES.
+           03 QTD-EM-DIA PIC 9(5) VALUE 0.
+           03 QTD-ATE-30 PIC 9(5) VALUE 0.
+           03 QTD-31-A-60 PIC 9(5) VALUE 0.
+           03 QTD-61-A-90 PIC 9(5) VALUE 0.
+           03 QTD-ACIMA-90 PIC 9(5) VALUE 0.
+       01  LINHA-RESUMO PIC X(80).
+       PROCEDURE DIVISION.
+           ACCEPT DATA-HOJE FROM DATE YYYYMMDD
+           OPEN INPUT PARAM-JUROS
+           READ PARAM-JUROS
+               NOT AT END
+                   MOVE PARM-TAXA-JUROS-DIARIA TO TAXA-JUROS-DIARIA
+           END-READ
+           CLOSE PARAM-JUROS
+           OPEN INPUT ACCOUNTS
+           OPEN OUTPUT RELATORIO-ATRASO
+           OPEN EXTEND AUDIT-JOURNAL
+           MOVE 'CONTASATRASO' TO AUDIT-PROGRAMA
+           ACCEPT AUDIT-OPERADOR FROM ENVIRONMENT 'USER'
+           PERFORM UNTIL FIM-ACCOUNTS = 'S'
+               READ ACCOUNTS
+                   AT END
+                       MOVE 'S' TO FIM-ACCOUNTS
+                   NOT AT END
+                       PERFORM 1000-CLASSIFICAR-CONTA
+               END-READ
+           END-PERFORM
+           PERFORM 2000-GRAVAR-RESUMO
+           CLOSE ACCOUNTS
+           CLOSE RELATORIO-ATRASO
+           CLOSE AUDIT-JOURNAL
+           STOP RUN.
+
+       1000-CLASSIFICAR-CONTA.
+           MOVE 0 TO VALOR-JUROS
+           MOVE 0 TO VALOR-COM-JUROS
+           MOVE 'N' TO CONTA-ATRASADA
+           IF CTA-DEBITO GREATER CTA-CREDITO
+               COMPUTE DIAS-ATRASO =
+                   FUNCTION INTEGER-OF-DATE(DATA-HOJE) -
+                   FUNCTION INTEGER-OF-DATE(CTA-VENCIMENTO)
+               EVALUATE TRUE
+                   WHEN DIAS-ATRASO NOT GREATER 0
+                       MOVE 'DEBITO OK' TO MENSAGEM
+                       ADD 1 TO QTD-EM-DIA
+                   WHEN DIAS-ATRASO NOT GREATER 30
+                       MOVE 'CONTA EM ATRASO ATE 30 DIAS' TO MENSAGEM
+                       ADD 1 TO QTD-ATE-30
+                       MOVE 'Y' TO CONTA-ATRASADA
+                       PERFORM 1100-CALCULAR-JUROS
+                   WHEN DIAS-ATRASO NOT GREATER 60
+                       MOVE 'CONTA EM ATRASO DE 31 A 60 DIAS'
+                           TO MENSAGEM
+                       ADD 1 TO QTD-31-A-60
+                       MOVE 'Y' TO CONTA-ATRASADA
+                       PERFORM 1100-CALCULAR-JUROS
+                   WHEN DIAS-ATRASO NOT GREATER 90
+                       MOVE 'CONTA EM ATRASO DE 61 A 90 DIAS'
+                           TO MENSAGEM
+                       ADD 1 TO QTD-61-A-90
+                       MOVE 'Y' TO CONTA-ATRASADA
+                       PERFORM 1100-CALCULAR-JUROS
+                   WHEN OTHER
+                       MOVE 'CONTA EM ATRASO HA MAIS DE 90 DIAS'
+                           TO MENSAGEM
+                       ADD 1 TO QTD-ACIMA-90
+                       MOVE 'Y' TO CONTA-ATRASADA
+                       PERFORM 1100-CALCULAR-JUROS
+               END-EVALUATE
+           ELSE
+               MOVE 0 TO DIAS-ATRASO
+               MOVE 'CONTA SEM DEBITO' TO MENSAGEM
+               ADD 1 TO QTD-EM-DIA
+           END-IF
+      *----So lista no relatorio quem esta de fato em atraso; contas em
+      *----dia ou sem debito entram nos contadores do resumo mas nao
+      *----poluem um relatorio que e de aging, nao de todas as contas
+           IF CONTA-ATRASADA = 'Y'
+               MOVE CTA-ID TO LR-CTA-ID
+               MOVE DIAS-ATRASO TO LR-DIAS-ATRASO
+               MOVE MENSAGEM TO LR-MENSAGEM
+               MOVE VALOR-JUROS TO LR-JUROS
+               MOVE VALOR-COM-JUROS TO LR-TOTAL-COM-JUROS
+               MOVE LINHA-RELATORIO TO REG-RELATORIO
+               WRITE REG-RELATORIO
+           END-IF.
+
+      *----Juros de mora: debito x taxa diaria x dias em atraso
+       1100-CALCULAR-JUROS.
+           MULTIPLY CTA-DEBITO BY TAXA-JUROS-DIARIA
+               GIVING VALOR-JUROS ROUNDED
+           MULTIPLY VALOR-JUROS BY DIAS-ATRASO
+               GIVING VALOR-JUROS ROUNDED
+           ADD CTA-DEBITO VALOR-JUROS GIVING VALOR-COM-JUROS
+      *----Registro de auditoria da postagem de juros de mora
+           MOVE 'JUROS-ATRASO' TO AUDIT-ACAO
+           MOVE CTA-DEBITO TO CTA-DEBITO-EDITADO
+           MOVE VALOR-COM-JUROS TO VALOR-COM-JUROS-EDITADO
+           MOVE CTA-DEBITO-EDITADO TO AUDIT-VALOR-ANTES
+           MOVE VALOR-COM-JUROS-EDITADO TO AUDIT-VALOR-DEPOIS
+           PERFORM 9900-GRAVAR-AUDITORIA.
+
+       2000-GRAVAR-RESUMO.
+           MOVE SPACES TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           COPY MontarLinhaRotulo
+               REPLACING ==ROTULO==  BY =="Em dia/sem debito: "==
+                         ==VALOR==   BY ==QTD-EM-DIA==
+                         ==UNIDADE== BY ==SPACES==
+                         ==LINHA==   BY ==LINHA-RESUMO==.
+           MOVE LINHA-RESUMO TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           COPY MontarLinhaRotulo
+               REPLACING ==ROTULO==  BY =="Atraso ate 30 dias: "==
+                         ==VALOR==   BY ==QTD-ATE-30==
+                         ==UNIDADE== BY ==SPACES==
+                         ==LINHA==   BY ==LINHA-RESUMO==.
+           MOVE LINHA-RESUMO TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           COPY MontarLinhaRotulo
+               REPLACING ==ROTULO==  BY =="Atraso de 31 a 60 dias: "==
+                         ==VALOR==   BY ==QTD-31-A-60==
+                         ==UNIDADE== BY ==SPACES==
+                         ==LINHA==   BY ==LINHA-RESUMO==.
+           MOVE LINHA-RESUMO TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           COPY MontarLinhaRotulo
+               REPLACING ==ROTULO==  BY =="Atraso de 61 a 90 dias: "==
+                         ==VALOR==   BY ==QTD-61-A-90==
+                         ==UNIDADE== BY ==SPACES==
+                         ==LINHA==   BY ==LINHA-RESUMO==.
+           MOVE LINHA-RESUMO TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           COPY MontarLinhaRotulo
+               REPLACING ==ROTULO==  BY =="Atraso acima de 90 dias: "==
+                         ==VALOR==   BY ==QTD-ACIMA-90==
+                         ==UNIDADE== BY ==SPACES==
+                         ==LINHA==   BY ==LINHA-RESUMO==.
+           MOVE LINHA-RESUMO TO REG-RELATORIO
+           WRITE REG-RELATORIO.
+
+       COPY GravarAuditoria.
+       END PROGRAM ContasAtraso.
