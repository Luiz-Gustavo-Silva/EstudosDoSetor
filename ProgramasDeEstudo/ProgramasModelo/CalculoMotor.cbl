@@ -0,0 +1,65 @@
+      ******************************************************************
+      * Author: Luiz Gustavo da Silva
+      * Date: 08/08/2026
+      * Purpose: Nucleo aritmetico da Calculadora, fatorado em subpro-
+      *          grama para ser chamado via CALL por qualquer programa
+      *          (interativo, batch, ou um futuro menu-driver) sem
+      *          duplicar o EVALUATE de operacoes.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CalculoMotor.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15-DESENV.
+       OBJECT-COMPUTER. IBM-Z15-PRODUCAO.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01  LK-OPCAO PIC 9.
+       01  LK-VALOR01 PIC S9(28)V9(2).
+       01  LK-VALOR02 PIC S9(28)V9(2).
+       01  LK-RESULTADO PIC S9(28)V9(2).
+      *----Resto da divisao, so preenchido quando LK-OPCAO = 3
+       01  LK-RESTO PIC S9(28)V9(2).
+      *----Codigo de retorno: 00-OK, 10-divisao por zero,
+      *----20-operacao invalida
+       01  LK-RETORNO PIC 9(2).
+       PROCEDURE DIVISION USING LK-OPCAO LK-VALOR01 LK-VALOR02
+               LK-RESULTADO LK-RESTO LK-RETORNO.
+           MOVE 0 TO LK-RESULTADO
+           MOVE 0 TO LK-RESTO
+           MOVE 00 TO LK-RETORNO
+           EVALUATE LK-OPCAO
+               WHEN 1
+                   ADD LK-VALOR01 TO LK-RESULTADO
+                   ADD LK-VALOR02 TO LK-RESULTADO
+               WHEN 2
+                   ADD LK-VALOR01 TO LK-RESULTADO
+                   SUBTRACT LK-VALOR02 FROM LK-RESULTADO
+               WHEN 3
+                   IF LK-VALOR02 = 0
+                       MOVE 10 TO LK-RETORNO
+                   ELSE
+      *----REMAINDER captura o resto, que a divisao normal descartaria
+                       DIVIDE LK-VALOR01 BY LK-VALOR02
+                           GIVING LK-RESULTADO REMAINDER LK-RESTO
+                   END-IF
+               WHEN 4
+                   MULTIPLY LK-VALOR01 BY LK-VALOR02
+                       GIVING LK-RESULTADO
+               WHEN 6
+                   COMPUTE LK-RESULTADO =
+                       LK-VALOR01 * LK-VALOR02 / 100
+               WHEN 7
+      *----Raiz de negativo nao tem resultado real, mesmo tratamento do
+      *----divisor zero em WHEN 3
+                   IF LK-VALOR01 < 0
+                       MOVE 10 TO LK-RETORNO
+                   ELSE
+                       COMPUTE LK-RESULTADO = FUNCTION SQRT(LK-VALOR01)
+                   END-IF
+               WHEN OTHER
+                   MOVE 20 TO LK-RETORNO
+           END-EVALUATE
+           GOBACK.
+       END PROGRAM CalculoMotor.
