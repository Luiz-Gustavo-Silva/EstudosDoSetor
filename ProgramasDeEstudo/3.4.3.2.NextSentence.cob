@@ -3,6 +3,10 @@
        AUTHOR. LUIZ-GUSTAVO-SILVA.
        DATE-WRITTEN. 10-02-2021.
        REMARKS. NUM (11)983478156 / E-MAIL LUIZ.GSILVA@BANDTEC.COM.BR.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15-DESENV.
+       OBJECT-COMPUTER. IBM-Z15-PRODUCAO.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
