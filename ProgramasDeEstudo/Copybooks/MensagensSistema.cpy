@@ -0,0 +1,25 @@
+      *----Catalogo central das mensagens de erro/status exibidas pelos
+      *----programas do setor, numeradas para constar no runbook do
+      *----operador. Inclua este copybook na WORKING-STORAGE SECTION e
+      *----use MOVE MSG-NNN (ou passe MSG-NNN para DISPLAY) no lugar de
+      *----uma literal de mensagem embutida no fonte.
+       01  MSG-001 PIC X(50)
+           VALUE "NUMERO DE OPERACAO INCORRETO, TENTE NOVAMENTE.".
+       01  MSG-002 PIC X(50)
+           VALUE "CAMPO DE RESULTADO ESTOUROU.".
+       01  MSG-003 PIC X(50)
+           VALUE "ALUNO APROVADO.".
+       01  MSG-004 PIC X(50)
+           VALUE "ALUNO EM RECUPERACAO.".
+       01  MSG-005 PIC X(50)
+           VALUE "ALUNO REPROVADO.".
+       01  MSG-006 PIC X(50)
+           VALUE "ENTRADA PERMITIDA.".
+       01  MSG-007 PIC X(50)
+           VALUE "ENTRADA NEGADA, MENOR SEM ACOMPANHANTE.".
+       01  MSG-008 PIC X(50)
+           VALUE "ENTRADA NEGADA, MENOR DE 13 ANOS FORA DO HORARIO.".
+       01  MSG-009 PIC X(50)
+           VALUE "OPERACAO NAO PODE SER CALCULADA, CONFIRA OS DADOS.".
+       01  MSG-010 PIC X(50)
+           VALUE "ENTRADA NEGADA, MENOR DE 13 ANOS SEM ACOMPANHANTE.".
