@@ -0,0 +1,13 @@
+      *----Copybook generico para montar, em um unico campo alfanumeri-
+      *----co, uma linha no formato "rotulo: valor unidade", no lugar
+      *----de varios STRING/DISPLAY separados para cada mensagem.
+      *----Inclua assim:
+      *----    COPY MontarLinhaRotulo
+      *----        REPLACING ==ROTULO==  BY =="Atraso ate 30 dias: "==
+      *----                  ==VALOR==   BY ==QTD-ATE-30==
+      *----                  ==UNIDADE== BY ==SPACES==
+      *----                  ==LINHA==   BY ==LINHA-RESUMO==.
+           STRING ROTULO DELIMITED BY SIZE
+               VALOR DELIMITED BY SIZE
+               UNIDADE DELIMITED BY SIZE
+               INTO LINHA
