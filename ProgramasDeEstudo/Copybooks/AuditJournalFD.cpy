@@ -0,0 +1,15 @@
+      *----Layout comum do journal de auditoria: programa, operador,
+      *----timestamp, a acao realizada e o valor antes/depois da
+      *----mudanca. Preencha os campos e de PERFORM 9900-GRAVAR-
+      *----AUDITORIA (copybook GravarAuditoria) para gravar o registro.
+       FD  AUDIT-JOURNAL.
+       01  REG-AUDIT-JOURNAL.
+           03 AUDIT-PROGRAMA PIC X(20).
+           03 AUDIT-OPERADOR PIC X(10).
+           03 AUDIT-DATA-HORA.
+               05 AUDIT-DH-DATA PIC 9(8).
+               05 FILLER PIC X VALUE '-'.
+               05 AUDIT-DH-HORA PIC 9(6).
+           03 AUDIT-ACAO PIC X(20).
+           03 AUDIT-VALOR-ANTES PIC X(40).
+           03 AUDIT-VALOR-DEPOIS PIC X(40).
