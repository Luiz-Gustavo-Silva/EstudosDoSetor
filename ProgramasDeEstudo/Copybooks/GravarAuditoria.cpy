@@ -0,0 +1,7 @@
+      *----Grava um registro no journal de auditoria compartilhado.
+      *----Preencha AUDIT-PROGRAMA/AUDIT-OPERADOR/AUDIT-ACAO/
+      *----AUDIT-VALOR-ANTES/AUDIT-VALOR-DEPOIS antes do PERFORM.
+       9900-GRAVAR-AUDITORIA.
+           ACCEPT AUDIT-DH-DATA FROM DATE YYYYMMDD
+           ACCEPT AUDIT-DH-HORA FROM TIME
+           WRITE REG-AUDIT-JOURNAL.
