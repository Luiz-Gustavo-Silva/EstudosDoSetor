@@ -0,0 +1,7 @@
+      *----Copybook generico de mensagem de erro numerada, para uso
+      *----dentro de uma clausula ON SIZE ERROR. Inclua assim:
+      *----    ON SIZE ERROR
+      *----        COPY SizeErrorMsg
+      *----            REPLACING ==NNN==   BY =="001"==
+      *----                      ==TEXTO== BY =="ESTOUROU O CAMPO DE RESULTADO"==
+           DISPLAY "ERRO " NNN ": " TEXTO.
