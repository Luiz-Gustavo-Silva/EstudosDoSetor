@@ -0,0 +1,5 @@
+      *----Copybook generico para zerar uma area de trabalho pelo
+      *----default do INITIALIZE. Inclua assim:
+      *----    COPY ClearWorkArea REPLACING ==WORK-AREA== BY ==nome-da-area==.
+       CLEAR-WORK-AREA.
+           INITIALIZE WORK-AREA.
