@@ -0,0 +1,5 @@
+      *----Journal de auditoria compartilhado por todo o setor (quem
+      *----alterou o que, onde e quando). Abra em modo EXTEND para
+      *----acumular o historico entre as varias execucoes do programa.
+           SELECT AUDIT-JOURNAL ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
