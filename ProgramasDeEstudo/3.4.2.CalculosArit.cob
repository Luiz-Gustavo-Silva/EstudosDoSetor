@@ -1,12 +1,26 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULOS-ARITMETICOS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15-DESENV.
+       OBJECT-COMPUTER. IBM-Z15-PRODUCAO.
+      *----Ponto decimal na virgula, para exibir os valores como
+      *----o pessoal daqui esta acostumado a ler (1.234,56).
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
 
-       01  QUANTIDADE PIC 99V99 VALUE 35.12.
-       01  ENTRADA PIC 99V9 VALUE 12.5.
+       01  QUANTIDADE PIC 99V99 VALUE 35,12.
+       01  ENTRADA PIC 99V9 VALUE 12,5.
        01  SALDO PIC 9999.
+       01  SALDO-EDITADO PIC Z.ZZ9.
+       01  QUOCIENTE PIC 99V99.
+       01  RESTO PIC 99V99.
+       01  RESTO-EDITADO PIC Z9,99.
+      *----Catalogo de mensagens numeradas do runbook do operador
+       COPY MensagensSistema.
 
        PROCEDURE DIVISION.
 
@@ -47,8 +61,24 @@
 
 
            ADD QUANTIDADE TO ENTRADA GIVING SALDO
-           ON SIZE ERROR
-           DISPLAY "ESTOUROU O CAMPO DE RESULTADO".
-           DISPLAY SALDO.
+               ON SIZE ERROR
+                   COPY SizeErrorMsg
+                       REPLACING ==NNN== BY =="002"==
+                       ==TEXTO== BY ==MSG-002==.
+      *----Mesmo resultado, agora no formato que o pessoal daqui le
+      *----no dia a dia (ponto decimal na virgula):
+           MOVE SALDO TO SALDO-EDITADO.
+           DISPLAY SALDO-EDITADO.
+
+      *    EXEMPLO DO REMAINDER CITADO ACIMA: O RESTO DA DIVISAO VAI   *
+      *PARA RESTO, EM VEZ DE SER DESCARTADO.                            *
+
+           DIVIDE QUANTIDADE BY ENTRADA GIVING QUOCIENTE REMAINDER RESTO
+               ON SIZE ERROR
+                   COPY SizeErrorMsg
+                       REPLACING ==NNN== BY =="002"==
+                       ==TEXTO== BY ==MSG-002==.
+           MOVE RESTO TO RESTO-EDITADO.
+           DISPLAY 'RESTO DA DIVISAO: ' RESTO-EDITADO.
       *******************************************************************
        END PROGRAM CALCULOS-ARITMETICOS.
