@@ -31,8 +31,9 @@
       *******************************************************************
        CONFIGURATION SECTION.
       * SE COLOCAR O WITH DEBUGGING MODE, A FRASE EM DISPLAY APARECERA. *
-       SOURCE-COMPUTER. ACER.                                           WITH DEBUGGING MODE
-       OBJECT-COMPUTER.
+       SOURCE-COMPUTER. IBM-Z15-DESENV
+           WITH DEBUGGING MODE.
+       OBJECT-COMPUTER. IBM-Z15-PRODUCAO.
        SPECIAL-NAMES.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -40,7 +41,15 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
+      *----O WITH DEBUGGING MODE acima so liga/desliga a linha "D" no
+      *----recompile. Para poder ligar o trace num job ja em producao,
+      *----sem recompilar, este flag e lido do ambiente a cada execucao.
+       01  DEBUG-MODE PIC X(3).
        PROCEDURE DIVISION.
       D    DISPLAY "ESTOU ESCONDIDO, SO APARECO WITH DEBUGGING MODE :)"
+           ACCEPT DEBUG-MODE FROM ENVIRONMENT "DEBUGMODE"
+           IF DEBUG-MODE = 'SIM'
+               DISPLAY "TRACE: DEBUGMODE=SIM, rodando com trace ligado"
+           END-IF
            STOP RUN.
        END PROGRAM ENVIRONMENT-DIVISION.
